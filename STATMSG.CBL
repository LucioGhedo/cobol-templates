@@ -0,0 +1,72 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. STATMSG.
+ AUTHOR. LUCIO
+ DATE-WRITTEN. 27/1/2025
+* QUESTO E' UN COMMENTO
+* TRADUCE UN FILE STATUS A DUE CIFRE IN UN MESSAGGIO LEGGIBILE,
+* COSI' CRUD E INDICI NON DEVONO TENERE A MEMORIA IL SIGNIFICATO
+* DI OGNI CODICE. IL CHIAMANTE PASSA IL CODICE E RICEVE INDIETRO
+* IL TESTO DA AFFIANCARE AL CODICE GREZZO
+*
+ ENVIRONMENT DIVISION.
+*
+ SOURCE-COMPUTER. IBM-PC.
+ OBJECT-COMPUTER. IBM-PC.
+************************************************************
+*                       DATA DIVISION
+************************************************************
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 FILLER-WS           PIC X VALUE SPACES.
+ LINKAGE SECTION.
+ 01 STATUS-IN           PIC XX.
+ 01 MESSAGGIO-OUT       PIC X(40).
+************************************************************
+*                PROCEDURE DIVISION
+************************************************************
+ PROCEDURE DIVISION USING STATUS-IN MESSAGGIO-OUT.
+
+ MAIN-LINE.
+     EVALUATE STATUS-IN
+          WHEN '00'
+               MOVE 'OPERAZIONE RIUSCITA' TO MESSAGGIO-OUT
+          WHEN '02'
+               MOVE 'CHIAVE ALTERNATIVA DUPLICATA' TO MESSAGGIO-OUT
+          WHEN '10'
+               MOVE 'FINE FILE RAGGIUNTA' TO MESSAGGIO-OUT
+          WHEN '21'
+               MOVE 'CHIAVE FUORI SEQUENZA' TO MESSAGGIO-OUT
+          WHEN '22'
+               MOVE 'CHIAVE DUPLICATA' TO MESSAGGIO-OUT
+          WHEN '23'
+               MOVE 'RECORD NON TROVATO' TO MESSAGGIO-OUT
+          WHEN '24'
+               MOVE 'FILE PIENO' TO MESSAGGIO-OUT
+          WHEN '35'
+               MOVE 'FILE INESISTENTE' TO MESSAGGIO-OUT
+          WHEN '37'
+               MOVE 'APERTURA NON CONSENTITA SU QUESTO FILE'
+                    TO MESSAGGIO-OUT
+          WHEN '41'
+               MOVE 'FILE GIA APERTO' TO MESSAGGIO-OUT
+          WHEN '42'
+               MOVE 'FILE NON APERTO' TO MESSAGGIO-OUT
+          WHEN '43'
+               MOVE 'NESSUN RECORD CORRENTE DA CANCELLARE'
+                    TO MESSAGGIO-OUT
+          WHEN '46'
+               MOVE 'LETTURA NON VALIDA, NESSUN RECORD'
+                    TO MESSAGGIO-OUT
+          WHEN '47'
+               MOVE 'FILE NON APERTO IN INPUT' TO MESSAGGIO-OUT
+          WHEN '48'
+               MOVE 'FILE NON APERTO IN OUTPUT' TO MESSAGGIO-OUT
+          WHEN '49'
+               MOVE 'OPERAZIONE NON CONSENTITA SU QUESTO FILE'
+                    TO MESSAGGIO-OUT
+          WHEN OTHER
+               MOVE 'CODICE DI FILE STATUS NON RICONOSCIUTO'
+                    TO MESSAGGIO-OUT
+     END-EVALUATE.
+
+     GOBACK.
