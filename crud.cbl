@@ -1,168 +1,439 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. CRUD.
- AUTHOR. LUCIO
- DATE-WRITTEN. 21/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-* INPUT FILE 
-
-*     SELECT PRIMOF   ASSIGN TO 'FILIALI.IDX'
-*     ORGANIZATION IS INDEXED
-*     ACCESS MODE IS DYNAMIC
-*     RECORD KEY COD-FILIALE
-*     STATUS WS-STATUS.
-     SELECT PRIMOF   ASSIGN TO 'AUTO.IDX'
-     ORGANIZATION IS INDEXED
-     ACCESS MODE IS DYNAMIC
-     RECORD KEY COD-FILIALE
-     STATUS WS-STATUS.
-* OUTPUT FILE 
-
-     
-*
-  
-************************************************************
-*                       DATA DIVISION                       
-************************************************************
- DATA DIVISION.
- FILE SECTION.
- FD   PRIMOF
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-PRIMOF.
- 01 REC-PRIMOF.
-    05 COD-FILIALE   PIC 9(4).
-    05 DESC-FILIALE  PIC X(16). 
-* FD   SECONDOF
-*      LABEL RECORD IS OMITTED
-*      DATA RECORD IS REC-SECONDOF.
-* 01 REC-SECONDOF.
-*    05 COD-FILIALE2   PIC 9(4).
-*    05 DESC-FILIALE2  PIC X(16).
-
-************************************************************
-*                WORKING-STORAGE SECTION                     
-************************************************************
-
- WORKING-STORAGE SECTION.   
- 01   WS-PRIMOF.
-      05 WS-COD-FILIALE   PIC 9(4).
-      05 WS-DESC-FILIALE  PIC X(16).
- 01   WS-SECONDOF.
-      05 WS-COD-FILIALE2   PIC 9(4).
-      05 WS-DESC-FILIALE2  PIC X(16).     
- 01   USER-INPUT PIC 9999 VALUE 0.
- 01   CONTINUA   PIC X.
- 01   CHOICE     PIC 9 VALUE 0.
-      
- 
- 01 WS-STATUS PIC XX.   
- 01 FINE-FILE PIC X VALUE SPACES.
-************************************************************
-*                PROCEDURE DIVISION                    
-************************************************************
- PROCEDURE DIVISION.    
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-      PERFORM ELABORA THRU FINE-ELABORA UNTIL CONTINUA = 'N' or 
-      'n'.
-      PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
-     OPEN I-O PRIMOF.
-*******************************************************           
-*     MOVE 2004   TO COD-FILIALE.                     *
-*     READ PRIMOF INTO WS-PRIMOF INVALID KEY          *
-*                                                     *
-*          DISPLAY 'ERRORE'                           *
-*          DISPLAY WS-STATUS                          *
-*     NOT INVALID KEY                                 *
-*            DISPLAY 'RECORD LETTO'                   *
-*            DISPLAY WS-PRIMOF.                       *
-*******************************************************          
- FINE-APERTURA.   
-      EXIT.
-* 
- ELABORA.
-     DISPLAY 'CHE OPERAZIONE VUOI ESEGUIRE?'
-     ' SCRIVI 1 PER AGGIUNGERE RECORD, 2 PER MODIFICARE, 3 PER '
-     'ELIMINARE, 4 PER LEGGERE'.
-     ACCEPT CHOICE.
-     EVALUATE CHOICE
-      WHEN 1
-*     IF CHOICE = 1
-            DISPLAY 'DAMMI UN ID E UNA DESCRIZIONE'
-            DISPLAY 'ID'
-            ACCEPT WS-COD-FILIALE
-            DISPLAY 'DESCRIZIONE'
-            ACCEPT WS-DESC-FILIALE
-            WRITE REC-PRIMOF FROM WS-PRIMOF INVALID KEY
-                  DISPLAY WS-STATUS 
-                  DISPLAY 'ERRORE'
-          NOT INVALID KEY     
-                  DISPLAY 'RECORD CREATO'     
-                  DISPLAY WS-PRIMOF
-*     END-IF.
-      WHEN 2
-*     IF CHOICE = 2
-            DISPLAY 'DAMMI ID DI CHI VUOI MODIFICARE'
-            ACCEPT COD-FILIALE
-            READ PRIMOF INTO WS-PRIMOF INVALID KEY
-                  DISPLAY 'ERRORE'
-                  DISPLAY WS-STATUS
-            NOT INVALID KEY      
-            DISPLAY WS-PRIMOF
-            DISPLAY 'DIMMI LA DESCRIZIONE NUOVA'
-            ACCEPT WS-DESC-FILIALE
-            REWRITE REC-PRIMOF FROM WS-PRIMOF INVALID KEY
-                  DISPLAY 'ERRORE'
-                  DISPLAY WS-STATUS
-            NOT INVALID KEY
-                  DISPLAY 'RECORD MODIFICATO'
-                  DISPLAY WS-PRIMOF 
-      WHEN 3            
-*     END-IF.
-*     IF CHOICE = 3
-            DISPLAY 'DAMMI ID CHE VUOI ELIMINARE'
-            ACCEPT COD-FILIALE
-            READ PRIMOF INTO WS-PRIMOF INVALID KEY
-                  DISPLAY 'ERRORE'
-                  DISPLAY WS-STATUS
-            NOT INVALID KEY
-                  DISPLAY WS-PRIMOF ' ELIMINATO'
-            DELETE PRIMOF      
-      WHEN 4      
-*     END-IF.
-*     IF CHOICE = 4
-            DISPLAY 'DAMMI ID CHE VUOI LEGGERE'
-            ACCEPT COD-FILIALE
-            READ PRIMOF INTO WS-PRIMOF INVALID KEY
-                  DISPLAY 'ERRORE'
-                  DISPLAY WS-STATUS
-            NOT INVALID KEY
-                  DISPLAY WS-PRIMOF ' RECORD TROVATO'
-*     END-IF.
-      WHEN OTHER
-           DISPLAY 'BO, ERANO CHIARE LE ISTRUZIONI'.
-           
-     DISPLAY 'VUOI CONTINARE? SE NO PREMI N'.
-     ACCEPT CONTINUA.
- FINE-ELABORA.
-      EXIT.
-* 
- CHIUSURA. 
- 
-     CLOSE PRIMOF.
-            
-           
- FINE-CHIUSURA.    
-      EXIT.
\ No newline at end of file
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. CRUD.
+ AUTHOR. LUCIO
+ DATE-WRITTEN. 21/10/2022
+* QUESTO E' UN COMMENTO
+*
+* MODIFICHE:
+* - AGGIUNTO CONTROLLO DUPLICATI SULL'AGGIUNTA (COD-FILIALE GIA'
+*   ESISTENTE VIENE RIFIUTATO PRIMA DELLA WRITE)
+* - AGGIUNTA MODALITA BATCH DA FILE DI TRANSAZIONI (CRUDTRAN.TXT)
+*   PER GLI AGGIORNAMENTI NOTTURNI SENZA OPERATORE
+*
+ ENVIRONMENT DIVISION.
+*
+ SOURCE-COMPUTER. IBM-PC.
+ OBJECT-COMPUTER. IBM-PC.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+* INPUT FILE
+
+* IL FILE VIENE SCELTO A RUN TIME (VEDI WS-FILE-SCELTO IN
+* APERTURA): AUTO.IDX O FILIALI.IDX, STESSO LAYOUT DEL RECORD
+     SELECT PRIMOF   ASSIGN TO WS-FILE-SCELTO
+     ORGANIZATION IS INDEXED
+     ACCESS MODE IS DYNAMIC
+     RECORD KEY COD-FILIALE
+     STATUS WS-STATUS.
+* TRANSACTION FILE FOR BATCH MODE
+     SELECT TRANF    ASSIGN TO 'CRUDTRAN.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+* OUTPUT FILE
+     SELECT LOGF     ASSIGN TO 'CRUDLOG.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+* LOG DELLE ECCEZIONI DI FILE STATUS, CONDIVISO CON INDICI
+     SELECT EXCF     ASSIGN TO 'EXCEPTION.LOG'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+
+
+*
+
+************************************************************
+*                       DATA DIVISION
+************************************************************
+ DATA DIVISION.
+ FILE SECTION.
+ FD   PRIMOF
+*      LABEL RECORD IS OMITTED
+      DATA RECORD IS REC-PRIMOF.
+ 01 REC-PRIMOF.
+    COPY FILIALE.
+* FD   SECONDOF
+*      LABEL RECORD IS OMITTED
+*      DATA RECORD IS REC-SECONDOF.
+* 01 REC-SECONDOF.
+*    05 COD-FILIALE2   PIC 9(4).
+*    05 DESC-FILIALE2  PIC X(16).
+*****************************************************
+* RECORD DI TRANSAZIONE BATCH: CODICE OPERAZIONE    *
+* (1 AGGIUNTA, 2 MODIFICA, 3 ELIMINAZIONE) + ID +   *
+* DESCRIZIONE                                       *
+*****************************************************
+ FD   TRANF
+      DATA RECORD IS REC-TRANF.
+ 01 REC-TRANF.
+    05 TRAN-OP       PIC 9.
+    05 TRAN-COD      PIC 9(4).
+    05 TRAN-DESC     PIC X(16).
+*****************************************************
+* RECORD DI AUDIT: DATA/ORA, TIPO OPERAZIONE, CODICE*
+* FILIALE, DESCRIZIONE PRIMA E DOPO                 *
+*****************************************************
+ FD   LOGF
+      DATA RECORD IS REC-LOG.
+ 01 REC-LOG           PIC X(70).
+*****************************************************
+* RECORD DI ECCEZIONE: DATA/ORA, PROGRAMMA,         *
+* OPERAZIONE, CODICE FILIALE, FILE STATUS           *
+*****************************************************
+ FD   EXCF
+      DATA RECORD IS REC-EXC.
+ 01 REC-EXC           PIC X(70).
+
+************************************************************
+*                WORKING-STORAGE SECTION
+************************************************************
+
+ WORKING-STORAGE SECTION.
+ 01   WS-PRIMOF.
+      COPY FILIALE REPLACING ==COD-FILIALE== BY ==WS-COD-FILIALE==
+                             ==DESC-FILIALE== BY ==WS-DESC-FILIALE==.
+ 01   WS-SECONDOF.
+      05 WS-COD-FILIALE2   PIC 9(4).
+      05 WS-DESC-FILIALE2  PIC X(16).
+ 01   WS-NEW-DESC-FILIALE  PIC X(16).
+ 01   OLD-DESC-FILIALE     PIC X(16).
+ 01   USER-INPUT PIC 9999 VALUE 0.
+ 01   CONTINUA   PIC X.
+ 01   CHOICE     PIC 9 VALUE 0.
+ 01   GIA-ESISTE PIC 9 VALUE 0.
+ 01   MODO       PIC 9 VALUE 1.
+ 01   FINE-TRANF PIC X VALUE SPACES.
+*****************************************************
+* FILE MASTER FILIALI SCELTO A RUN TIME             *
+*****************************************************
+ 01   FILE-SCELTO      PIC 9 VALUE 1.
+ 01   WS-FILE-SCELTO    PIC X(12) VALUE 'AUTO.IDX'.
+*****************************************************
+* CAMPI DI SUPPORTO PER IL LOG CRUDLOG.TXT          *
+*****************************************************
+ 01   LOG-TIPO        PIC X.
+ 01   WS-LOG-DATE      PIC 9(6).
+ 01   WS-LOG-TIME      PIC 9(8).
+
+ 01 WS-STATUS PIC XX.
+ 01 WS-MESSAGGIO PIC X(40).
+ 01 FINE-FILE PIC X VALUE SPACES.
+*****************************************************
+* CAMPI DI SUPPORTO PER IL LOG EXCEPTION.LOG        *
+*****************************************************
+ 01   EXC-PROGRAMMA   PIC X(8)  VALUE 'CRUD'.
+ 01   EXC-OP          PIC X(16).
+ 01   EXC-DATE        PIC 9(6).
+ 01   EXC-TIME        PIC 9(8).
+************************************************************
+*                PROCEDURE DIVISION
+************************************************************
+ PROCEDURE DIVISION.
+
+ MAIN-LINE.
+      DISPLAY 'FILE DA APRIRE: 1 AUTO.IDX, 2 FILIALI.IDX'.
+      ACCEPT FILE-SCELTO.
+      IF FILE-SCELTO = 2
+           MOVE 'FILIALI.IDX' TO WS-FILE-SCELTO
+      ELSE
+           MOVE 'AUTO.IDX'    TO WS-FILE-SCELTO
+      END-IF.
+      DISPLAY 'MODALITA: 1 INTERATTIVO, 2 BATCH DA CRUDTRAN.TXT'.
+      ACCEPT MODO.
+      PERFORM APERTURA THRU FINE-APERTURA.
+      IF MODO = 2
+           MOVE SPACES TO FINE-TRANF
+           PERFORM APERTURA-TRANF THRU FINE-APERTURA-TRANF
+           PERFORM ELABORA-BATCH THRU FINE-ELABORA-BATCH
+                UNTIL FINE-TRANF = 'S'
+           PERFORM CHIUSURA-TRANF THRU FINE-CHIUSURA-TRANF
+      ELSE
+           MOVE SPACES TO CONTINUA
+           PERFORM ELABORA THRU FINE-ELABORA UNTIL CONTINUA = 'N' or
+           'n'
+      END-IF.
+      PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+      GOBACK.
+
+ APERTURA.
+
+     OPEN I-O PRIMOF.
+     OPEN EXTEND LOGF.
+     OPEN EXTEND EXCF.
+*******************************************************
+*     MOVE 2004   TO COD-FILIALE.                     *
+*     READ PRIMOF INTO WS-PRIMOF INVALID KEY          *
+*                                                     *
+*          DISPLAY 'ERRORE'                           *
+*          DISPLAY WS-STATUS                          *
+*     NOT INVALID KEY                                 *
+*            DISPLAY 'RECORD LETTO'                   *
+*            DISPLAY WS-PRIMOF.                       *
+*******************************************************
+ FINE-APERTURA.
+      EXIT.
+*
+ ELABORA.
+     DISPLAY 'CHE OPERAZIONE VUOI ESEGUIRE?'
+     ' SCRIVI 1 PER AGGIUNGERE RECORD, 2 PER MODIFICARE, 3 PER '
+     'ELIMINARE, 4 PER LEGGERE, 5 PER ELENCARE TUTTE LE FILIALI'.
+     ACCEPT CHOICE.
+     EVALUATE CHOICE
+      WHEN 1
+            DISPLAY 'DAMMI UN ID E UNA DESCRIZIONE'
+            DISPLAY 'ID'
+            ACCEPT WS-COD-FILIALE
+            DISPLAY 'DESCRIZIONE'
+            ACCEPT WS-DESC-FILIALE
+            PERFORM AGGIUNGI THRU FINE-AGGIUNGI
+      WHEN 2
+            DISPLAY 'DAMMI ID DI CHI VUOI MODIFICARE'
+            ACCEPT WS-COD-FILIALE
+            MOVE WS-COD-FILIALE TO COD-FILIALE
+            READ PRIMOF INTO WS-PRIMOF INVALID KEY
+                  DISPLAY 'ERRORE'
+                  DISPLAY WS-STATUS
+                  CALL 'STATMSG' USING WS-STATUS WS-MESSAGGIO
+                  DISPLAY WS-MESSAGGIO
+                  MOVE 'MODIFICA-READ' TO EXC-OP
+                  PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+            NOT INVALID KEY
+                  DISPLAY WS-PRIMOF
+                  DISPLAY 'DIMMI LA DESCRIZIONE NUOVA'
+                  ACCEPT WS-NEW-DESC-FILIALE
+                  PERFORM MODIFICA THRU FINE-MODIFICA
+            END-READ
+      WHEN 3
+            DISPLAY 'DAMMI ID CHE VUOI ELIMINARE'
+            ACCEPT WS-COD-FILIALE
+            PERFORM ELIMINA THRU FINE-ELIMINA
+      WHEN 4
+            DISPLAY 'DAMMI ID CHE VUOI LEGGERE'
+            ACCEPT COD-FILIALE
+            READ PRIMOF INTO WS-PRIMOF INVALID KEY
+                  DISPLAY 'ERRORE'
+                  DISPLAY WS-STATUS
+                  CALL 'STATMSG' USING WS-STATUS WS-MESSAGGIO
+                  DISPLAY WS-MESSAGGIO
+                  MOVE 'LETTURA' TO EXC-OP
+                  PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+            NOT INVALID KEY
+                  DISPLAY WS-PRIMOF ' RECORD TROVATO'
+            END-READ
+      WHEN 5
+            PERFORM ELENCA THRU FINE-ELENCA
+      WHEN OTHER
+           DISPLAY 'BO, ERANO CHIARE LE ISTRUZIONI'
+     END-EVALUATE.
+
+     DISPLAY 'VUOI CONTINARE? SE NO PREMI N'.
+     ACCEPT CONTINUA.
+ FINE-ELABORA.
+      EXIT.
+*****************************************************
+* APPLICA LE TRANSAZIONI DI CRUDTRAN.TXT SENZA      *
+* INTERVENTO DELL'OPERATORE (AGGIORNAMENTO NOTTURNO)*
+*****************************************************
+ ELABORA-BATCH.
+      EVALUATE TRAN-OP
+        WHEN 1
+             MOVE TRAN-COD  TO WS-COD-FILIALE
+             MOVE TRAN-DESC TO WS-DESC-FILIALE
+             PERFORM AGGIUNGI THRU FINE-AGGIUNGI
+        WHEN 2
+             MOVE TRAN-COD  TO WS-COD-FILIALE
+             MOVE TRAN-DESC TO WS-NEW-DESC-FILIALE
+             PERFORM MODIFICA THRU FINE-MODIFICA
+        WHEN 3
+             MOVE TRAN-COD  TO WS-COD-FILIALE
+             PERFORM ELIMINA THRU FINE-ELIMINA
+        WHEN OTHER
+             DISPLAY 'OPERAZIONE BATCH NON VALIDA: ' TRAN-OP
+      END-EVALUATE.
+      READ TRANF INTO REC-TRANF AT END MOVE 'S' TO FINE-TRANF.
+ FINE-ELABORA-BATCH.
+      EXIT.
+*****************************************************
+* AGGIUNGE UNA FILIALE (WS-COD-FILIALE/WS-DESC-FILIALE
+* DEVONO ESSERE GIA' STATI IMPOSTATI DAL CHIAMANTE)  *
+*****************************************************
+ AGGIUNGI.
+     MOVE WS-COD-FILIALE TO COD-FILIALE.
+     READ PRIMOF INTO WS-PRIMOF INVALID KEY
+          CONTINUE
+     NOT INVALID KEY
+          DISPLAY 'CODICE FILIALE GIA IN USO'
+          MOVE 1 TO GIA-ESISTE
+     END-READ.
+     IF GIA-ESISTE = 0
+          MOVE WS-COD-FILIALE  TO COD-FILIALE
+          MOVE WS-DESC-FILIALE TO DESC-FILIALE
+          WRITE REC-PRIMOF INVALID KEY
+                DISPLAY WS-STATUS
+                DISPLAY 'ERRORE'
+                CALL 'STATMSG' USING WS-STATUS WS-MESSAGGIO
+                DISPLAY WS-MESSAGGIO
+                MOVE 'AGGIUNGI-WRITE' TO EXC-OP
+                PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+          NOT INVALID KEY
+                DISPLAY 'RECORD CREATO'
+                DISPLAY REC-PRIMOF
+                MOVE 'C' TO LOG-TIPO
+                MOVE SPACES TO OLD-DESC-FILIALE
+                PERFORM SCRIVI-LOG THRU FINE-SCRIVI-LOG
+          END-WRITE
+     END-IF.
+     MOVE 0 TO GIA-ESISTE.
+ FINE-AGGIUNGI.
+     EXIT.
+*****************************************************
+* MODIFICA LA DESCRIZIONE DI UNA FILIALE ESISTENTE  *
+* (WS-COD-FILIALE E WS-NEW-DESC-FILIALE IMPOSTATI   *
+* DAL CHIAMANTE)                                    *
+*****************************************************
+ MODIFICA.
+     MOVE WS-COD-FILIALE TO COD-FILIALE.
+     READ PRIMOF INTO WS-PRIMOF INVALID KEY
+          DISPLAY 'ERRORE'
+          DISPLAY WS-STATUS
+          CALL 'STATMSG' USING WS-STATUS WS-MESSAGGIO
+          DISPLAY WS-MESSAGGIO
+          MOVE 'MODIFICA-READ' TO EXC-OP
+          PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+     NOT INVALID KEY
+          MOVE WS-DESC-FILIALE     TO OLD-DESC-FILIALE
+          MOVE WS-NEW-DESC-FILIALE TO WS-DESC-FILIALE
+          REWRITE REC-PRIMOF FROM WS-PRIMOF INVALID KEY
+                DISPLAY 'ERRORE'
+                DISPLAY WS-STATUS
+                CALL 'STATMSG' USING WS-STATUS WS-MESSAGGIO
+                DISPLAY WS-MESSAGGIO
+                MOVE 'MODIFICA-REWRITE' TO EXC-OP
+                PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+          NOT INVALID KEY
+                DISPLAY 'RECORD MODIFICATO'
+                DISPLAY WS-PRIMOF
+                MOVE 'M' TO LOG-TIPO
+                PERFORM SCRIVI-LOG THRU FINE-SCRIVI-LOG
+          END-REWRITE
+     END-READ.
+ FINE-MODIFICA.
+     EXIT.
+*****************************************************
+* ELIMINA UNA FILIALE (WS-COD-FILIALE IMPOSTATO     *
+* DAL CHIAMANTE)                                    *
+*****************************************************
+ ELIMINA.
+     MOVE WS-COD-FILIALE TO COD-FILIALE.
+     READ PRIMOF INTO WS-PRIMOF INVALID KEY
+          DISPLAY 'ERRORE'
+          DISPLAY WS-STATUS
+          CALL 'STATMSG' USING WS-STATUS WS-MESSAGGIO
+          DISPLAY WS-MESSAGGIO
+          MOVE 'ELIMINA-READ' TO EXC-OP
+          PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+     NOT INVALID KEY
+          DISPLAY WS-PRIMOF ' ELIMINATO'
+          MOVE WS-DESC-FILIALE TO OLD-DESC-FILIALE
+          DELETE PRIMOF
+               INVALID KEY
+                    DISPLAY 'ERRORE'
+                    DISPLAY WS-STATUS
+                    CALL 'STATMSG' USING WS-STATUS WS-MESSAGGIO
+                    DISPLAY WS-MESSAGGIO
+                    MOVE 'ELIMINA-DELETE' TO EXC-OP
+                    PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+               NOT INVALID KEY
+                    MOVE 'E' TO LOG-TIPO
+                    MOVE SPACES TO DESC-FILIALE
+                    PERFORM SCRIVI-LOG THRU FINE-SCRIVI-LOG
+          END-DELETE
+     END-READ.
+ FINE-ELIMINA.
+     EXIT.
+*****************************************************
+* SCRIVE UNA RIGA DI AUDIT SU CRUDLOG.TXT: DATA/ORA,*
+* TIPO OPERAZIONE, CODICE, DESCRIZIONE PRIMA E DOPO *
+*****************************************************
+ SCRIVI-LOG.
+     ACCEPT WS-LOG-DATE FROM DATE.
+     ACCEPT WS-LOG-TIME FROM TIME.
+     MOVE SPACES TO REC-LOG.
+     STRING WS-LOG-DATE DELIMITED BY SIZE
+            '-' WS-LOG-TIME   DELIMITED BY SIZE
+            ' ' LOG-TIPO      DELIMITED BY SIZE
+            ' ' COD-FILIALE   DELIMITED BY SIZE
+            ' ' OLD-DESC-FILIALE DELIMITED BY SIZE
+            ' ' DESC-FILIALE  DELIMITED BY SIZE
+            INTO REC-LOG.
+     WRITE REC-LOG.
+ FINE-SCRIVI-LOG.
+     EXIT.
+*****************************************************
+* SCRIVE SU EXCEPTION.LOG UN FILE STATUS DIVERSO DA *
+* '00'; EXC-OP DEVE ESSERE IMPOSTATO DAL CHIAMANTE  *
+*****************************************************
+ SCRIVI-ECCEZIONE.
+     ACCEPT EXC-DATE FROM DATE.
+     ACCEPT EXC-TIME FROM TIME.
+     MOVE SPACES TO REC-EXC.
+     STRING EXC-DATE       DELIMITED BY SIZE
+            '-'             DELIMITED BY SIZE
+            EXC-TIME        DELIMITED BY SIZE
+            ' '             DELIMITED BY SIZE
+            EXC-PROGRAMMA   DELIMITED BY SPACE
+            ' OP='          DELIMITED BY SIZE
+            EXC-OP          DELIMITED BY SPACE
+            ' COD='         DELIMITED BY SIZE
+            COD-FILIALE     DELIMITED BY SIZE
+            ' STATUS='      DELIMITED BY SIZE
+            WS-STATUS       DELIMITED BY SIZE
+            INTO REC-EXC
+     END-STRING.
+     WRITE REC-EXC.
+ FINE-SCRIVI-ECCEZIONE.
+     EXIT.
+*****************************************************
+* ELENCA TUTTE LE FILIALI PRESENTI SU PRIMOF,       *
+* SCANDENDO IL FILE IN SEQUENZA PER CHIAVE          *
+*****************************************************
+ ELENCA.
+     MOVE 0 TO COD-FILIALE.
+     MOVE SPACES TO FINE-FILE.
+     START PRIMOF KEY IS NOT LESS THAN COD-FILIALE
+           INVALID KEY
+                MOVE 'S' TO FINE-FILE
+                DISPLAY 'NESSUNA FILIALE PRESENTE'.
+     PERFORM ELENCA-RIGA THRU FINE-ELENCA-RIGA UNTIL FINE-FILE = 'S'.
+ FINE-ELENCA.
+     EXIT.
+ ELENCA-RIGA.
+     READ PRIMOF NEXT RECORD INTO WS-PRIMOF AT END
+          MOVE 'S' TO FINE-FILE
+     NOT AT END
+          DISPLAY WS-PRIMOF
+     END-READ.
+ FINE-ELENCA-RIGA.
+     EXIT.
+* APERTURA DEL FILE DI TRANSAZIONI PER LA MODALITA BATCH
+ APERTURA-TRANF.
+     OPEN INPUT TRANF.
+     READ TRANF INTO REC-TRANF AT END
+          MOVE 'S' TO FINE-TRANF
+          DISPLAY 'FILE CRUDTRAN.TXT VUOTO'.
+ FINE-APERTURA-TRANF.
+     EXIT.
+ CHIUSURA-TRANF.
+     CLOSE TRANF.
+ FINE-CHIUSURA-TRANF.
+     EXIT.
+*
+ CHIUSURA.
+
+     CLOSE PRIMOF.
+     CLOSE LOGF.
+     CLOSE EXCF.
+
+
+ FINE-CHIUSURA.
+      EXIT.
