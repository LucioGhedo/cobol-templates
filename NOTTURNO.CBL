@@ -0,0 +1,75 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. NOTTURNO.
+ AUTHOR. LUCIO
+ DATE-WRITTEN. 5/6/2023
+* QUESTO E' UN COMMENTO
+* CATENA L'AGGIORNAMENTO NOTTURNO POPOLA -> TABORD -> INDICI:
+* SE UN PASSO FALLISCE (RETURN-CODE DIVERSO DA ZERO) I PASSI
+* SUCCESSIVI NON VENGONO ESEGUITI
+*
+ ENVIRONMENT DIVISION.
+*
+ SOURCE-COMPUTER. IBM-PC.
+ OBJECT-COMPUTER. IBM-PC.
+************************************************************
+*                       DATA DIVISION
+************************************************************
+ DATA DIVISION.
+************************************************************
+*                WORKING-STORAGE SECTION
+************************************************************
+ WORKING-STORAGE SECTION.
+ 01 RC-PASSO         PIC 9(4) VALUE 0.
+ 01 FINE-CATENA       PIC X VALUE SPACES.
+************************************************************
+*                PROCEDURE DIVISION
+************************************************************
+ PROCEDURE DIVISION.
+
+ MAIN-LINE.
+      DISPLAY 'AGGIORNAMENTO NOTTURNO: INIZIO'.
+      PERFORM PASSO-POPOLA THRU FINE-PASSO-POPOLA.
+      IF FINE-CATENA NOT = 'S'
+           PERFORM PASSO-TABORD THRU FINE-PASSO-TABORD
+      END-IF.
+      IF FINE-CATENA NOT = 'S'
+           PERFORM PASSO-INDICI THRU FINE-PASSO-INDICI
+      END-IF.
+      IF FINE-CATENA = 'S'
+           DISPLAY 'AGGIORNAMENTO NOTTURNO: INTERROTTO PER ERRORE'
+      ELSE
+           DISPLAY 'AGGIORNAMENTO NOTTURNO: COMPLETATO'
+      END-IF.
+
+      STOP RUN.
+
+ PASSO-POPOLA.
+      DISPLAY 'ESEGUO POPOLA'.
+      CALL 'POPOLA' USING 'N'.
+      MOVE RETURN-CODE TO RC-PASSO.
+      IF RC-PASSO NOT = 0
+           DISPLAY 'POPOLA HA SEGNALATO ERRORE, CODICE ' RC-PASSO
+           MOVE 'S' TO FINE-CATENA
+      END-IF.
+ FINE-PASSO-POPOLA.
+      EXIT.
+ PASSO-TABORD.
+      DISPLAY 'ESEGUO TABORDD'.
+      CALL 'TABORDD' USING 'N'.
+      MOVE RETURN-CODE TO RC-PASSO.
+      IF RC-PASSO NOT = 0
+           DISPLAY 'TABORDD HA SEGNALATO ERRORE, CODICE ' RC-PASSO
+           MOVE 'S' TO FINE-CATENA
+      END-IF.
+ FINE-PASSO-TABORD.
+      EXIT.
+ PASSO-INDICI.
+      DISPLAY 'ESEGUO INDICI'.
+      CALL 'INDICI' USING 'N'.
+      MOVE RETURN-CODE TO RC-PASSO.
+      IF RC-PASSO NOT = 0
+           DISPLAY 'INDICI HA SEGNALATO ERRORE, CODICE ' RC-PASSO
+           MOVE 'S' TO FINE-CATENA
+      END-IF.
+ FINE-PASSO-INDICI.
+      EXIT.
