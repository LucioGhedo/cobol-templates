@@ -15,9 +15,13 @@
      SELECT PRIMOF   ASSIGN TO 'ANAGR.TXT'
      ORGANIZATION IS SEQUENTIAL
      ACCESS MODE IS SEQUENTIAL.
-* OUTPUT FILE 
-
+* OUTPUT FILE
 
+* FILE DI CHECKPOINT PER LA RIPRESA DELLA LETTURA DOPO UN'INTERRUZIONE
+     SELECT CKPF     ASSIGN TO 'TABORD.CKP'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL
+     FILE STATUS IS CKP-STATUS.
 *
                                                             
 *                       DATA DIVISION                       
@@ -27,72 +31,167 @@
 *      LABEL RECORD IS OMITTED
       DATA RECORD IS REC-PRIMOF.
  01 REC-PRIMOF  PIC X(33).
-                                                            
-*                WORKING-STORAGE SECTION                    
+
+ FD   CKPF
+      DATA RECORD IS REC-CKP.
+ 01 REC-CKP     PIC 9(5).
+
+*                WORKING-STORAGE SECTION
 
  WORKING-STORAGE SECTION.   
  01   WS-PRIMOF.
-      05 NOME           PIC X(10).
-      05 COGNOME        PIC X(10). 
-      05 ANNI           PIC 999.
-      
- 01   WS-OUTF.     
-      05 OUT-NOME       PIC X(10). 
-      05 OUT-COGNOME    PIC X(10).
-      05 OUT-ANNI       PIC 999.
-      
+      COPY PERSONA REPLACING ==LVL== BY ==05==.
+
+ 01   WS-OUTF.
+      COPY PERSONA REPLACING ==LVL==     BY ==05==
+                             ==NOME==    BY ==OUT-NOME==
+                             ==COGNOME== BY ==OUT-COGNOME==
+                             ==ANNI==    BY ==OUT-ANNI==.
+
+ 01   MAX-PERSONA        PIC 999 VALUE 500.
  01   TABELLA.
-      05 PERSONA OCCURS 6 TIMES.
-         10 TAB-NOME    PIC X(10).
-         10 TAB-COGNOME PIC X(10).
-         10 TAB-ANNI    PIC 999.
- 01   CONT              PIC 99 VALUE 0.
-*                
-    
- 01 FINE-FILE PIC X VALUE SPACES.                           
-*                PROCEDURE DIVISION                        
- PROCEDURE DIVISION.    
-      
+      05 PERSONA OCCURS 1 TO 500 TIMES
+            DEPENDING ON CONT.
+         COPY PERSONA REPLACING ==LVL==     BY ==10==
+                                ==NOME==    BY ==TAB-NOME==
+                                ==COGNOME== BY ==TAB-COGNOME==
+                                ==ANNI==    BY ==TAB-ANNI==.
+ 01   CONT              PIC 999 VALUE 0.
+ 01   SCARTATI          PIC 999 VALUE 0.
+*
+
+ 01 FINE-FILE PIC X VALUE SPACES.
+ 01 FILE-VUOTO PIC X VALUE SPACES.
+*****************************************************
+* CAMPI PER LA RIPRESA DA CHECKPOINT                *
+*****************************************************
+ 01 CKP-STATUS       PIC XX.
+ 01 WS-CKP           PIC 999 VALUE 0.
+ 01 CKP-INTERVALLO   PIC 999 VALUE 100.
+ 01 RECORD-SALTATI   PIC 999 VALUE 0.
+ 01 CKP-RESTO        PIC 999 VALUE 0.
+ 01 CKP-QUOZIENTE    PIC 999 VALUE 0.
+*                PROCEDURE DIVISION
+ PROCEDURE DIVISION.
+
  MAIN-LINE.
       PERFORM APERTURA THRU FINE-APERTURA.
       PERFORM ELABORA  THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
       PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
+
+      GOBACK.
+
+ APERTURA.
+
      OPEN INPUT PRIMOF.
-     
-     READ PRIMOF INTO WS-PRIMOF AT END 
+
+     READ PRIMOF INTO WS-PRIMOF AT END
           MOVE 'S' TO FINE-FILE
-          DISPLAY 'FILE PRIMOF VUOTO'. 
-          
- FINE-APERTURA.   
+          MOVE 'S' TO FILE-VUOTO
+          DISPLAY 'FILE PRIMOF VUOTO'.
+
+     PERFORM LEGGI-CHECKPOINT THRU FINE-LEGGI-CHECKPOINT.
+     IF WS-CKP > 0 AND FINE-FILE NOT = 'S'
+          DISPLAY 'CHECKPOINT TROVATO, RIPRENDO DOPO LA RIGA ' WS-CKP
+          PERFORM SALTA-RIGA THRU FINE-SALTA-RIGA
+               UNTIL RECORD-SALTATI >= WS-CKP OR FINE-FILE = 'S'
+          MOVE WS-CKP TO CONT
+     END-IF.
+
+ FINE-APERTURA.
       EXIT.
-* 
- ELABORA.    
-    
+*****************************************************
+* RILEGGE IL CHECKPOINT LASCIATO DA UNA ESECUZIONE  *
+* PRECEDENTE INTERROTTA; SE IL FILE NON ESISTE O E' *
+* VUOTO, SI PARTE COMUNQUE DALL'INIZIO (WS-CKP = 0) *
+*****************************************************
+ LEGGI-CHECKPOINT.
+     OPEN INPUT CKPF.
+     IF CKP-STATUS = '00'
+          READ CKPF INTO WS-CKP AT END MOVE 0 TO WS-CKP END-READ
+          CLOSE CKPF
+     ELSE
+          MOVE 0 TO WS-CKP
+     END-IF.
+ FINE-LEGGI-CHECKPOINT.
+      EXIT.
+*****************************************************
+* SCORRE UNA RIGA GIA' ELABORATA IN UNA ESECUZIONE  *
+* PRECEDENTE, SENZA RICARICARLA IN TABELLA          *
+*****************************************************
+ SALTA-RIGA.
+     READ PRIMOF INTO WS-PRIMOF AT END
+          MOVE 'S' TO FINE-FILE
+     NOT AT END
+          ADD 1 TO RECORD-SALTATI
+     END-READ.
+ FINE-SALTA-RIGA.
+      EXIT.
+*
+ ELABORA.
+
      MOVE WS-PRIMOF TO WS-OUTF.
-     
-     ADD 1 TO CONT.
-     
-     MOVE WS-OUTF TO PERSONA(CONT).
-     DISPLAY 'RIGA ' CONT ' ' PERSONA(CONT).
-     
-     
-     READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.   
-      
+
+     IF CONT = MAX-PERSONA
+          ADD 1 TO SCARTATI
+     ELSE
+          ADD 1 TO CONT
+          MOVE WS-OUTF TO PERSONA(CONT)
+          DISPLAY 'RIGA ' CONT ' ' PERSONA(CONT)
+          DIVIDE CONT BY CKP-INTERVALLO
+               GIVING CKP-QUOZIENTE REMAINDER CKP-RESTO
+          IF CKP-RESTO = 0
+               PERFORM SCRIVI-CHECKPOINT THRU FINE-SCRIVI-CHECKPOINT
+          END-IF
+     END-IF.
+
+
+     READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.
+
  FINE-ELABORA.
       EXIT.
+*****************************************************
+* SALVA IL NUMERO DI RIGHE ELABORATE FIN QUI, PER    *
+* PERMETTERE LA RIPRESA SE IL PROGRAMMA SI INTERROMPE*
+*****************************************************
+ SCRIVI-CHECKPOINT.
+     OPEN OUTPUT CKPF.
+     MOVE CONT TO REC-CKP.
+     WRITE REC-CKP.
+     CLOSE CKPF.
+ FINE-SCRIVI-CHECKPOINT.
+      EXIT.
 * 
  CHIUSURA.
- 
+
+     IF SCARTATI > 0
+          DISPLAY 'TABELLA PIENA, RECORD SCARTATI: ' SCARTATI
+     END-IF.
+
+     IF FILE-VUOTO = 'S'
+          MOVE 4 TO RETURN-CODE
+     ELSE
+          MOVE 0 TO RETURN-CODE
+          PERFORM AZZERA-CHECKPOINT THRU FINE-AZZERA-CHECKPOINT
+     END-IF.
+
      CLOSE PRIMOF.
 
-                                
- FINE-CHIUSURA.    
-     
-     
-     
-     EXIT.
\ No newline at end of file
+
+ FINE-CHIUSURA.
+
+
+
+     EXIT.
+*****************************************************
+* IL FILE E' STATO LETTO FINO IN FONDO SENZA ERRORI:*
+* IL CHECKPOINT VIENE AZZERATO, COSI' LA PROSSIMA   *
+* ESECUZIONE RIPARTE DA CAPO                        *
+*****************************************************
+ AZZERA-CHECKPOINT.
+     OPEN OUTPUT CKPF.
+     MOVE 0 TO REC-CKP.
+     WRITE REC-CKP.
+     CLOSE CKPF.
+ FINE-AZZERA-CHECKPOINT.
+      EXIT.
