@@ -0,0 +1,12 @@
+*****************************************************
+* LAYOUT ANAGRAFICA COMUNE (NOME/COGNOME/ANNI),     *
+* USATO DA TABORD, TABORDD E POPOLA. IL CHIAMANTE   *
+* FORNISCE IL LIVELLO (05/10...) CON LA REPLACING   *
+* ==LVL==, PERCHE' LA PROFONDITA' CAMBIA DA UN      *
+* GRUPPO ALL'ALTRO. CAMPI COME CODICE O CITTA, CHE  *
+* NON TUTTI I PROGRAMMI HANNO, RESTANO FUORI DAL    *
+* COPYBOOK E SI DICHIARANO A PARTE                  *
+*****************************************************
+    LVL NOME           PIC X(10).
+    LVL COGNOME        PIC X(10).
+    LVL ANNI           PIC 999.
