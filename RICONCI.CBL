@@ -0,0 +1,465 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. RICONCI.
+ AUTHOR. LUCIO
+ DATE-WRITTEN. 22/11/2023
+* QUESTO E' UN COMMENTO
+* CARICA ANAGR.TXT (TABORD), ANAGRA.TXT (POPOLA) E ANAGR2.TXT
+* (TABORDD) IN TRE TABELLE E CONFRONTA OGNI COPPIA DI FILE PER
+* NOME+COGNOME, SEGNALANDO CHI MANCA DA UN FILE E CHI HA UN'ETA'
+* DIVERSA TRA UN FILE E L'ALTRO
+*
+ ENVIRONMENT DIVISION.
+*
+ SOURCE-COMPUTER. IBM-PC.
+ OBJECT-COMPUTER. IBM-PC.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+* INPUT FILES
+
+     SELECT PRIMOF-A ASSIGN TO 'ANAGR.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+
+     SELECT PRIMOF-B ASSIGN TO 'ANAGRA.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+
+     SELECT PRIMOF-C ASSIGN TO 'ANAGR2.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+* OUTPUT FILE
+
+     SELECT REPORTF  ASSIGN TO 'RICONCI.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+*
+
+************************************************************
+*                       DATA DIVISION
+************************************************************
+ DATA DIVISION.
+ FILE SECTION.
+ FD   PRIMOF-A
+      DATA RECORD IS REC-A.
+ 01 REC-A  PIC X(33).
+ FD   PRIMOF-B
+      DATA RECORD IS REC-B.
+ 01 REC-B  PIC X(35).
+ FD   PRIMOF-C
+      DATA RECORD IS REC-C.
+ 01 REC-C  PIC X(36).
+ FD   REPORTF
+      DATA RECORD IS REC-REPORT.
+ 01 REC-REPORT  PIC X(80).
+
+************************************************************
+*                WORKING-STORAGE SECTION
+************************************************************
+
+ WORKING-STORAGE SECTION.
+*****************************************************
+* TRACCIATI DI LETTURA DEI TRE FILE ANAGRAFICA      *
+*****************************************************
+ 01   WS-ANAGR.
+      COPY PERSONA REPLACING ==LVL== BY ==05==.
+
+ 01   WS-ANAGRA.
+      05 CODICE-ANAGRA  PIC 99.
+      COPY PERSONA REPLACING ==LVL==     BY ==05==
+                             ==NOME==    BY ==NOME-ANAGRA==
+                             ==COGNOME== BY ==COGNOME-ANAGRA==
+                             ==ANNI==    BY ==ANNI-ANAGRA==.
+
+ 01   WS-ANAGR2.
+      05 CODICE-ANAGR2    PIC 999.
+      COPY PERSONA REPLACING ==LVL==     BY ==05==
+                             ==NOME==    BY ==NOME-ANAGR2==
+                             ==COGNOME== BY ==COGNOME-ANAGR2==
+                             ==ANNI==    BY ==ANNI-ANAGR2==.
+      05 CITTA-ANAGR2     PIC X(10).
+*****************************************************
+* TABELLE IN MEMORIA, UNA PER FILE                  *
+*****************************************************
+ 01   MAX-PERSONA         PIC 999 VALUE 500.
+ 01   TABELLA-A.
+      05 PERS-A OCCURS 1 TO 500 TIMES DEPENDING ON CONT-A.
+         COPY PERSONA REPLACING ==LVL==     BY ==10==
+                                ==NOME==    BY ==A-NOME==
+                                ==COGNOME== BY ==A-COGNOME==
+                                ==ANNI==    BY ==A-ANNI==.
+ 01   TABELLA-B.
+      05 PERS-B OCCURS 1 TO 500 TIMES DEPENDING ON CONT-B.
+         COPY PERSONA REPLACING ==LVL==     BY ==10==
+                                ==NOME==    BY ==B-NOME==
+                                ==COGNOME== BY ==B-COGNOME==
+                                ==ANNI==    BY ==B-ANNI==.
+ 01   TABELLA-C.
+      05 PERS-C OCCURS 1 TO 500 TIMES DEPENDING ON CONT-C.
+         COPY PERSONA REPLACING ==LVL==     BY ==10==
+                                ==NOME==    BY ==C-NOME==
+                                ==COGNOME== BY ==C-COGNOME==
+                                ==ANNI==    BY ==C-ANNI==.
+ 01   CONT-A              PIC 999 VALUE 0.
+ 01   CONT-B              PIC 999 VALUE 0.
+ 01   CONT-C              PIC 999 VALUE 0.
+ 01   SCARTATI-A          PIC 999 VALUE 0.
+ 01   SCARTATI-B          PIC 999 VALUE 0.
+ 01   SCARTATI-C          PIC 999 VALUE 0.
+*
+ 01 FINE-FILE-A PIC X VALUE SPACES.
+ 01 FINE-FILE-B PIC X VALUE SPACES.
+ 01 FINE-FILE-C PIC X VALUE SPACES.
+*****************************************************
+* CAMPI DI SUPPORTO PER IL CONFRONTO INCROCIATO     *
+*****************************************************
+ 01 IND-A             PIC 999 VALUE 0.
+ 01 IND-B             PIC 999 VALUE 0.
+ 01 IND-C             PIC 999 VALUE 0.
+ 01 CHIAVE-NOME       PIC X(10).
+ 01 CHIAVE-COGNOME    PIC X(10).
+ 01 TROVATA           PIC 9 VALUE 0.
+ 01 ANNI-1            PIC 999.
+ 01 ANNI-2            PIC 999.
+ 01 MSG-FILE-ORIGINE  PIC X(12).
+ 01 MSG-FILE-MANCANTE PIC X(12).
+ 01 TOTALE-DISCREPANZE PIC 9(5) VALUE 0.
+ 01 TOTALE-EDIT        PIC ZZZZ9.
+************************************************************
+*                PROCEDURE DIVISION
+************************************************************
+ PROCEDURE DIVISION.
+
+ MAIN-LINE.
+      PERFORM APERTURA     THRU FINE-APERTURA.
+      PERFORM CARICA-A     THRU FINE-CARICA-A.
+      PERFORM CARICA-B     THRU FINE-CARICA-B.
+      PERFORM CARICA-C     THRU FINE-CARICA-C.
+      PERFORM CONFRONTA-A-B THRU FINE-CONFRONTA-A-B.
+      PERFORM CONFRONTA-B-A THRU FINE-CONFRONTA-B-A.
+      PERFORM CONFRONTA-A-C THRU FINE-CONFRONTA-A-C.
+      PERFORM CONFRONTA-C-A THRU FINE-CONFRONTA-C-A.
+      PERFORM CONFRONTA-B-C THRU FINE-CONFRONTA-B-C.
+      PERFORM CONFRONTA-C-B THRU FINE-CONFRONTA-C-B.
+      PERFORM CHIUSURA     THRU FINE-CHIUSURA.
+
+      GOBACK.
+
+ APERTURA.
+     OPEN INPUT PRIMOF-A.
+     OPEN INPUT PRIMOF-B.
+     OPEN INPUT PRIMOF-C.
+     OPEN OUTPUT REPORTF.
+ FINE-APERTURA.
+      EXIT.
+*****************************************************
+* CARICAMENTO SEQUENZIALE DI ANAGR.TXT IN TABELLA-A *
+*****************************************************
+ CARICA-A.
+     READ PRIMOF-A INTO WS-ANAGR AT END MOVE 'S' TO FINE-FILE-A.
+     PERFORM CARICA-A-RIGA THRU FINE-CARICA-A-RIGA
+          UNTIL FINE-FILE-A = 'S'.
+ FINE-CARICA-A.
+      EXIT.
+ CARICA-A-RIGA.
+     IF CONT-A = MAX-PERSONA
+          ADD 1 TO SCARTATI-A
+     ELSE
+          ADD 1 TO CONT-A
+          MOVE NOME    TO A-NOME(CONT-A)
+          MOVE COGNOME TO A-COGNOME(CONT-A)
+          MOVE ANNI    TO A-ANNI(CONT-A)
+     END-IF.
+     READ PRIMOF-A INTO WS-ANAGR AT END MOVE 'S' TO FINE-FILE-A.
+ FINE-CARICA-A-RIGA.
+      EXIT.
+*****************************************************
+* CARICAMENTO SEQUENZIALE DI ANAGRA.TXT IN TABELLA-B*
+*****************************************************
+ CARICA-B.
+     READ PRIMOF-B INTO WS-ANAGRA AT END MOVE 'S' TO FINE-FILE-B.
+     PERFORM CARICA-B-RIGA THRU FINE-CARICA-B-RIGA
+          UNTIL FINE-FILE-B = 'S'.
+ FINE-CARICA-B.
+      EXIT.
+ CARICA-B-RIGA.
+     IF CONT-B = MAX-PERSONA
+          ADD 1 TO SCARTATI-B
+     ELSE
+          ADD 1 TO CONT-B
+          MOVE NOME-ANAGRA    TO B-NOME(CONT-B)
+          MOVE COGNOME-ANAGRA TO B-COGNOME(CONT-B)
+          MOVE ANNI-ANAGRA    TO B-ANNI(CONT-B)
+     END-IF.
+     READ PRIMOF-B INTO WS-ANAGRA AT END MOVE 'S' TO FINE-FILE-B.
+ FINE-CARICA-B-RIGA.
+      EXIT.
+*****************************************************
+* CARICAMENTO SEQUENZIALE DI ANAGR2.TXT IN TABELLA-C*
+*****************************************************
+ CARICA-C.
+     READ PRIMOF-C INTO WS-ANAGR2 AT END MOVE 'S' TO FINE-FILE-C.
+     PERFORM CARICA-C-RIGA THRU FINE-CARICA-C-RIGA
+          UNTIL FINE-FILE-C = 'S'.
+ FINE-CARICA-C.
+      EXIT.
+ CARICA-C-RIGA.
+     IF CONT-C = MAX-PERSONA
+          ADD 1 TO SCARTATI-C
+     ELSE
+          ADD 1 TO CONT-C
+          MOVE NOME-ANAGR2    TO C-NOME(CONT-C)
+          MOVE COGNOME-ANAGR2 TO C-COGNOME(CONT-C)
+          MOVE ANNI-ANAGR2    TO C-ANNI(CONT-C)
+     END-IF.
+     READ PRIMOF-C INTO WS-ANAGR2 AT END MOVE 'S' TO FINE-FILE-C.
+ FINE-CARICA-C-RIGA.
+      EXIT.
+*****************************************************
+* RICERCHE LINEARI DI NOME+COGNOME IN OGNI TABELLA  *
+*****************************************************
+ CERCA-IN-A.
+     IF A-NOME(IND-A) = CHIAVE-NOME AND A-COGNOME(IND-A) = CHIAVE-COGNOME
+          MOVE 1 TO TROVATA
+     ELSE
+          ADD 1 TO IND-A
+     END-IF.
+ FINE-CERCA-IN-A.
+      EXIT.
+ CERCA-IN-B.
+     IF B-NOME(IND-B) = CHIAVE-NOME AND B-COGNOME(IND-B) = CHIAVE-COGNOME
+          MOVE 1 TO TROVATA
+     ELSE
+          ADD 1 TO IND-B
+     END-IF.
+ FINE-CERCA-IN-B.
+      EXIT.
+ CERCA-IN-C.
+     IF C-NOME(IND-C) = CHIAVE-NOME AND C-COGNOME(IND-C) = CHIAVE-COGNOME
+          MOVE 1 TO TROVATA
+     ELSE
+          ADD 1 TO IND-C
+     END-IF.
+ FINE-CERCA-IN-C.
+      EXIT.
+*****************************************************
+* ANAGR.TXT CONTRO ANAGRA.TXT: SEGNALA CHI MANCA E  *
+* CHI HA UN'ETA' DIVERSA TRA I DUE FILE             *
+*****************************************************
+ CONFRONTA-A-B.
+     MOVE 1 TO IND-A.
+     PERFORM CONFRONTA-A-B-RIGA THRU FINE-CONFRONTA-A-B-RIGA
+          UNTIL IND-A > CONT-A.
+ FINE-CONFRONTA-A-B.
+      EXIT.
+ CONFRONTA-A-B-RIGA.
+     MOVE A-NOME(IND-A)    TO CHIAVE-NOME.
+     MOVE A-COGNOME(IND-A) TO CHIAVE-COGNOME.
+     MOVE 0 TO TROVATA.
+     MOVE 1 TO IND-B.
+     PERFORM CERCA-IN-B THRU FINE-CERCA-IN-B
+          UNTIL IND-B > CONT-B OR TROVATA = 1.
+     MOVE 'ANAGR.TXT'  TO MSG-FILE-ORIGINE.
+     MOVE 'ANAGRA.TXT' TO MSG-FILE-MANCANTE.
+     IF TROVATA = 0
+          PERFORM SEGNALA-MANCANTE THRU FINE-SEGNALA-MANCANTE
+     ELSE
+          IF A-ANNI(IND-A) NOT = B-ANNI(IND-B)
+               MOVE A-ANNI(IND-A) TO ANNI-1
+               MOVE B-ANNI(IND-B) TO ANNI-2
+               PERFORM SEGNALA-ANNI-DIVERSI THRU FINE-SEGNALA-ANNI-DIVERSI
+          END-IF
+     END-IF.
+     ADD 1 TO IND-A.
+ FINE-CONFRONTA-A-B-RIGA.
+      EXIT.
+*****************************************************
+* ANAGRA.TXT CONTRO ANAGR.TXT: SEGNALA SOLO CHI     *
+* MANCA (L'ETA' E' GIA' CONFRONTATA SOPRA)          *
+*****************************************************
+ CONFRONTA-B-A.
+     MOVE 1 TO IND-B.
+     PERFORM CONFRONTA-B-A-RIGA THRU FINE-CONFRONTA-B-A-RIGA
+          UNTIL IND-B > CONT-B.
+ FINE-CONFRONTA-B-A.
+      EXIT.
+ CONFRONTA-B-A-RIGA.
+     MOVE B-NOME(IND-B)    TO CHIAVE-NOME.
+     MOVE B-COGNOME(IND-B) TO CHIAVE-COGNOME.
+     MOVE 0 TO TROVATA.
+     MOVE 1 TO IND-A.
+     PERFORM CERCA-IN-A THRU FINE-CERCA-IN-A
+          UNTIL IND-A > CONT-A OR TROVATA = 1.
+     IF TROVATA = 0
+          MOVE 'ANAGRA.TXT' TO MSG-FILE-ORIGINE
+          MOVE 'ANAGR.TXT'  TO MSG-FILE-MANCANTE
+          PERFORM SEGNALA-MANCANTE THRU FINE-SEGNALA-MANCANTE
+     END-IF.
+     ADD 1 TO IND-B.
+ FINE-CONFRONTA-B-A-RIGA.
+      EXIT.
+*****************************************************
+* ANAGR.TXT CONTRO ANAGR2.TXT                       *
+*****************************************************
+ CONFRONTA-A-C.
+     MOVE 1 TO IND-A.
+     PERFORM CONFRONTA-A-C-RIGA THRU FINE-CONFRONTA-A-C-RIGA
+          UNTIL IND-A > CONT-A.
+ FINE-CONFRONTA-A-C.
+      EXIT.
+ CONFRONTA-A-C-RIGA.
+     MOVE A-NOME(IND-A)    TO CHIAVE-NOME.
+     MOVE A-COGNOME(IND-A) TO CHIAVE-COGNOME.
+     MOVE 0 TO TROVATA.
+     MOVE 1 TO IND-C.
+     PERFORM CERCA-IN-C THRU FINE-CERCA-IN-C
+          UNTIL IND-C > CONT-C OR TROVATA = 1.
+     MOVE 'ANAGR.TXT'  TO MSG-FILE-ORIGINE.
+     MOVE 'ANAGR2.TXT' TO MSG-FILE-MANCANTE.
+     IF TROVATA = 0
+          PERFORM SEGNALA-MANCANTE THRU FINE-SEGNALA-MANCANTE
+     ELSE
+          IF A-ANNI(IND-A) NOT = C-ANNI(IND-C)
+               MOVE A-ANNI(IND-A) TO ANNI-1
+               MOVE C-ANNI(IND-C) TO ANNI-2
+               PERFORM SEGNALA-ANNI-DIVERSI THRU FINE-SEGNALA-ANNI-DIVERSI
+          END-IF
+     END-IF.
+     ADD 1 TO IND-A.
+ FINE-CONFRONTA-A-C-RIGA.
+      EXIT.
+*****************************************************
+* ANAGR2.TXT CONTRO ANAGR.TXT                       *
+*****************************************************
+ CONFRONTA-C-A.
+     MOVE 1 TO IND-C.
+     PERFORM CONFRONTA-C-A-RIGA THRU FINE-CONFRONTA-C-A-RIGA
+          UNTIL IND-C > CONT-C.
+ FINE-CONFRONTA-C-A.
+      EXIT.
+ CONFRONTA-C-A-RIGA.
+     MOVE C-NOME(IND-C)    TO CHIAVE-NOME.
+     MOVE C-COGNOME(IND-C) TO CHIAVE-COGNOME.
+     MOVE 0 TO TROVATA.
+     MOVE 1 TO IND-A.
+     PERFORM CERCA-IN-A THRU FINE-CERCA-IN-A
+          UNTIL IND-A > CONT-A OR TROVATA = 1.
+     IF TROVATA = 0
+          MOVE 'ANAGR2.TXT' TO MSG-FILE-ORIGINE
+          MOVE 'ANAGR.TXT'  TO MSG-FILE-MANCANTE
+          PERFORM SEGNALA-MANCANTE THRU FINE-SEGNALA-MANCANTE
+     END-IF.
+     ADD 1 TO IND-C.
+ FINE-CONFRONTA-C-A-RIGA.
+      EXIT.
+*****************************************************
+* ANAGRA.TXT CONTRO ANAGR2.TXT                      *
+*****************************************************
+ CONFRONTA-B-C.
+     MOVE 1 TO IND-B.
+     PERFORM CONFRONTA-B-C-RIGA THRU FINE-CONFRONTA-B-C-RIGA
+          UNTIL IND-B > CONT-B.
+ FINE-CONFRONTA-B-C.
+      EXIT.
+ CONFRONTA-B-C-RIGA.
+     MOVE B-NOME(IND-B)    TO CHIAVE-NOME.
+     MOVE B-COGNOME(IND-B) TO CHIAVE-COGNOME.
+     MOVE 0 TO TROVATA.
+     MOVE 1 TO IND-C.
+     PERFORM CERCA-IN-C THRU FINE-CERCA-IN-C
+          UNTIL IND-C > CONT-C OR TROVATA = 1.
+     MOVE 'ANAGRA.TXT' TO MSG-FILE-ORIGINE.
+     MOVE 'ANAGR2.TXT' TO MSG-FILE-MANCANTE.
+     IF TROVATA = 0
+          PERFORM SEGNALA-MANCANTE THRU FINE-SEGNALA-MANCANTE
+     ELSE
+          IF B-ANNI(IND-B) NOT = C-ANNI(IND-C)
+               MOVE B-ANNI(IND-B) TO ANNI-1
+               MOVE C-ANNI(IND-C) TO ANNI-2
+               PERFORM SEGNALA-ANNI-DIVERSI THRU FINE-SEGNALA-ANNI-DIVERSI
+          END-IF
+     END-IF.
+     ADD 1 TO IND-B.
+ FINE-CONFRONTA-B-C-RIGA.
+      EXIT.
+*****************************************************
+* ANAGR2.TXT CONTRO ANAGRA.TXT                      *
+*****************************************************
+ CONFRONTA-C-B.
+     MOVE 1 TO IND-C.
+     PERFORM CONFRONTA-C-B-RIGA THRU FINE-CONFRONTA-C-B-RIGA
+          UNTIL IND-C > CONT-C.
+ FINE-CONFRONTA-C-B.
+      EXIT.
+ CONFRONTA-C-B-RIGA.
+     MOVE C-NOME(IND-C)    TO CHIAVE-NOME.
+     MOVE C-COGNOME(IND-C) TO CHIAVE-COGNOME.
+     MOVE 0 TO TROVATA.
+     MOVE 1 TO IND-B.
+     PERFORM CERCA-IN-B THRU FINE-CERCA-IN-B
+          UNTIL IND-B > CONT-B OR TROVATA = 1.
+     IF TROVATA = 0
+          MOVE 'ANAGR2.TXT' TO MSG-FILE-ORIGINE
+          MOVE 'ANAGRA.TXT' TO MSG-FILE-MANCANTE
+          PERFORM SEGNALA-MANCANTE THRU FINE-SEGNALA-MANCANTE
+     END-IF.
+     ADD 1 TO IND-C.
+ FINE-CONFRONTA-C-B-RIGA.
+      EXIT.
+*****************************************************
+* SCRIVE UNA RIGA DI SEGNALAZIONE NEL REPORT        *
+*****************************************************
+ SEGNALA-MANCANTE.
+     ADD 1 TO TOTALE-DISCREPANZE.
+     MOVE SPACES TO REC-REPORT.
+     STRING CHIAVE-NOME      DELIMITED BY SPACE
+            ' '               DELIMITED BY SIZE
+            CHIAVE-COGNOME    DELIMITED BY SPACE
+            ' PRESENTE IN '   DELIMITED BY SIZE
+            MSG-FILE-ORIGINE  DELIMITED BY SPACE
+            ' MA ASSENTE IN ' DELIMITED BY SIZE
+            MSG-FILE-MANCANTE DELIMITED BY SPACE
+            INTO REC-REPORT
+     END-STRING.
+     WRITE REC-REPORT.
+ FINE-SEGNALA-MANCANTE.
+      EXIT.
+ SEGNALA-ANNI-DIVERSI.
+     ADD 1 TO TOTALE-DISCREPANZE.
+     MOVE SPACES TO REC-REPORT.
+     STRING CHIAVE-NOME        DELIMITED BY SPACE
+            ' '                 DELIMITED BY SIZE
+            CHIAVE-COGNOME      DELIMITED BY SPACE
+            ' ETA DIVERSA TRA ' DELIMITED BY SIZE
+            MSG-FILE-ORIGINE    DELIMITED BY SPACE
+            ' ('                DELIMITED BY SIZE
+            ANNI-1              DELIMITED BY SIZE
+            ') E '              DELIMITED BY SIZE
+            MSG-FILE-MANCANTE   DELIMITED BY SPACE
+            ' ('                DELIMITED BY SIZE
+            ANNI-2              DELIMITED BY SIZE
+            ')'                 DELIMITED BY SIZE
+            INTO REC-REPORT
+     END-STRING.
+     WRITE REC-REPORT.
+ FINE-SEGNALA-ANNI-DIVERSI.
+      EXIT.
+*
+ CHIUSURA.
+     IF SCARTATI-A > 0 OR SCARTATI-B > 0 OR SCARTATI-C > 0
+          DISPLAY 'TABELLA PIENA, RECORD SCARTATI: '
+                  SCARTATI-A ' ' SCARTATI-B ' ' SCARTATI-C
+     END-IF.
+     MOVE TOTALE-DISCREPANZE TO TOTALE-EDIT.
+     MOVE SPACES TO REC-REPORT.
+     STRING 'TOTALE DISCREPANZE: ' DELIMITED BY SIZE
+            TOTALE-EDIT            DELIMITED BY SIZE
+            INTO REC-REPORT
+     END-STRING.
+     WRITE REC-REPORT.
+     CLOSE PRIMOF-A.
+     CLOSE PRIMOF-B.
+     CLOSE PRIMOF-C.
+     CLOSE REPORTF.
+     MOVE 0 TO RETURN-CODE.
+ FINE-CHIUSURA.
+      EXIT.
