@@ -1,5 +1,5 @@
  IDENTIFICATION DIVISION.
- PROGRAM-ID. TABORD.
+ PROGRAM-ID. TABORDD.
  AUTHOR. LUCIO
  DATE-WRITTEN. 18/10/2022
 * QUESTO E' UN COMMENTO
@@ -18,7 +18,20 @@
      SELECT PRIMOF   ASSIGN TO 'ANAGR2.TXT'
      ORGANIZATION IS SEQUENTIAL
      ACCESS MODE IS SEQUENTIAL.
-* OUTPUT FILE 
+* OUTPUT FILE
+     SELECT REPORTF  ASSIGN TO 'REPORT.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+*****************************************************
+* COPIA INDICIZZATA DI ANAGR2.TXT, CHIAVE TAB-COD,  *
+* PER LA LETTURA DIRETTA DI UNA SOLA PERSONA SENZA  *
+* RICARICARE TUTTA LA TABELLA IN MEMORIA            *
+*****************************************************
+     SELECT IDXF     ASSIGN TO 'ANAGR2.IDX'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE IS DYNAMIC
+     RECORD KEY IS IDX-COD
+     FILE STATUS IS IDX-STATUS.
 
 
 *
@@ -34,32 +47,55 @@
 *      LABEL RECORD IS OMITTED
       DATA RECORD IS REC-PRIMOF.
  01 REC-PRIMOF  PIC X(36).
-                                                            
-*                WORKING-STORAGE SECTION                    
+ FD   REPORTF
+      DATA RECORD IS REC-REPORT.
+ 01 REC-REPORT  PIC X(60).
+ FD   IDXF
+      DATA RECORD IS REC-IDX.
+ 01 REC-IDX.
+      05 IDX-COD        PIC 999.
+      COPY PERSONA REPLACING ==LVL==     BY ==05==
+                             ==NOME==    BY ==IDX-NOME==
+                             ==COGNOME== BY ==IDX-COGNOME==
+                             ==ANNI==    BY ==IDX-ANNI==.
+      05 IDX-CITTA      PIC X(10).
 
- WORKING-STORAGE SECTION.   
+*                WORKING-STORAGE SECTION
+
+ WORKING-STORAGE SECTION.
+*****************************************************
+* ANAGR2.TXT PORTA UN CODICE DI 3 CIFRE DAVANTI A    *
+* NOME/COGNOME/ANNI/CITTA (36 BYTE IN TUTTO); QUI    *
+* PRIMA MANCAVA E TAB-COD SI RITROVAVA I PRIMI BYTE  *
+* DEL NOME INVECE DEL CODICE VERO                    *
+*****************************************************
  01   WS-PRIMOF.
-      05 NOME           PIC X(10).
-      05 COGNOME        PIC X(10). 
-      05 ANNI           PIC 999.
+      05 CODICE         PIC 999.
+      COPY PERSONA REPLACING ==LVL== BY ==05==.
       05 CITTA          PIC X(10).
-      
- 01   WS-OUTF.     
-      05 OUT-NOME       PIC X(10). 
-      05 OUT-COGNOME    PIC X(10).
-      05 OUT-ANNI       PIC 999.
+
+ 01   WS-OUTF.
+      05 OUT-COD        PIC 999.
+      COPY PERSONA REPLACING ==LVL==     BY ==05==
+                             ==NOME==    BY ==OUT-NOME==
+                             ==COGNOME== BY ==OUT-COGNOME==
+                             ==ANNI==    BY ==OUT-ANNI==.
       05 OUT-CITTA      PIC X(10).
 *****************************************************      
 * DICHIARO TABELLA CHE CONTIENE 6 RECORDS DIVERSI   * 
 * E OGNI RECORD E' COMPOSTO DA NOME, COGNOME ANNI E *
 *                     CITTA                         *
 *****************************************************
+ 01   MAX-PERSONA        PIC 999 VALUE 500.
  01   TABELLA.
-      05 PERSONA OCCURS 6 TIMES INDEXED BY INDICE.
+      05 PERSONA OCCURS 1 TO 500 TIMES
+            DEPENDING ON CONT
+            ASCENDING KEY IS TAB-COD INDEXED BY INDICE.
          10 TAB-COD     PIC 999.
-         10 TAB-NOME    PIC X(10).
-         10 TAB-COGNOME PIC X(10).
-         10 TAB-ANNI    PIC 999.
+         COPY PERSONA REPLACING ==LVL==     BY ==10==
+                                ==NOME==    BY ==TAB-NOME==
+                                ==COGNOME== BY ==TAB-COGNOME==
+                                ==ANNI==    BY ==TAB-ANNI==.
          10 TAB-CITTA   PIC X(10).
  01   SORTED-TABELLA.
       05 PERSONA-S OCCURS 6 TIMES.
@@ -68,138 +104,368 @@
          10 TAB-COGNOME-S PIC X(10).
          10 TAB-ANNI-S    PIC 999.
          10 TAB-CITTA-S   PIC X(10).
- 01   CONT              PIC 99 VALUE 0.
- 01   USER-INPUT        PIC 99.
+ 01   CONT              PIC 999 VALUE 0.
+ 01   SCARTATI          PIC 999 VALUE 0.
+* TAB-COD E' PIC 999 (CODICI A 3 CIFRE DA ANAGR2.TXT): DEVE
+* ESSERE ALTRETTANTO LARGO, ALTRIMENTI NESSUN CODICE >= 100
+* POTREBBE MAI ESSERE TROVATO
+ 01   USER-INPUT        PIC 999.
  01   SORTED            PIC 9 VALUE 0.
  01   SECOND-COUNTER    PIC 99 VALUE 1.
  01   SAVED-LOWEST      PIC 999 VALUE 0.
  01   CHOICE            PIC 9.
- 01   NOME-CITTA        PIC 999.
- 01   IND               PIC 9 VALUE 1.
+ 01   NOME-CITTA        PIC X(10).
+ 01   IND               PIC 999 VALUE 1.
  01   TROVATA           PIC 9 VALUE 0.
-*                
- 
- 01 FINE-FILE PIC X VALUE SPACES.                           
+*****************************************************
+* CHIAVE DI ORDINAMENTO SCELTA DALL'UTENTE:         *
+* 1 = COD FILIALE, 2 = COGNOME, 3 = ANNI            *
+*****************************************************
+ 01   ORDKEY            PIC 9 VALUE 1.
+*****************************************************
+* CAMPI DI SUPPORTO PER IL REPORT.TXT               *
+*****************************************************
+ 01   WS-RUN-DATE       PIC 9(6).
+ 01   CONT-EDIT         PIC ZZ9.
+ 01   TAB-COD-EDIT      PIC ZZ9.
+ 01   TAB-ANNI-EDIT     PIC ZZ9.
+*****************************************************
+* CAMPI PER LA TESTATA STATISTICA SU TAB-ANNI        *
+* (MINIMO, MASSIMO, MEDIA) IN CODA AL REPORT.TXT     *
+*****************************************************
+ 01   ANNI-MIN          PIC 999 VALUE 999.
+ 01   ANNI-MAX          PIC 999 VALUE 0.
+ 01   ANNI-TOTALE       PIC 9(6) VALUE 0.
+ 01   ANNI-MEDIA        PIC 999V9.
+ 01   ANNI-MIN-EDIT     PIC ZZ9.
+ 01   ANNI-MAX-EDIT     PIC ZZ9.
+ 01   ANNI-MEDIA-EDIT   PIC ZZ9.9.
+*
+
+ 01 FINE-FILE PIC X VALUE SPACES.
+ 01 FILE-VUOTO PIC X VALUE SPACES.
  01 WS-SCAMBIO           PIC X(36).
+*****************************************************
+* CAMPI DI SUPPORTO PER L'ACCESSO DIRETTO SU         *
+* ANAGR2.IDX                                         *
+*****************************************************
+ 01 IDX-STATUS           PIC XX.
+ 01 IDX-RICERCA          PIC 999.
+
+ 01 IND1 PIC 999 VALUE 0.
+ 01 IND2 PIC 999 VALUE 1.
+
+*****************************************************
+* MODO-CHIAMATA ARRIVA DA NOTTURNO.CBL QUANDO TABORDD*
+* E' LANCIATO SENZA OPERATORE: 'N' SALTA L'ACCEPT    *
+* DELL'ORDKEY E LA RICERCA INTERATTIVA, TENENDO      *
+* SOLO IL CARICAMENTO/ORDINAMENTO/REPORT/INDICE      *
+*****************************************************
+ LINKAGE SECTION.
+ 01 MODO-CHIAMATA PIC X.
+
+*                PROCEDURE DIVISION
+ PROCEDURE DIVISION USING MODO-CHIAMATA.
 
- 01 IND1 PIC 99 VALUE 0.
- 01 IND2 PIC 99 VALUE 1.
 
-*                PROCEDURE DIVISION                        
- PROCEDURE DIVISION.                         
- 
-      
  MAIN-LINE.
       PERFORM APERTURA THRU FINE-APERTURA.
       PERFORM ELABORA  THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
-      PERFORM SORTING THRU FINE-SORTING.  
-      DISPLAY 'TABELLA ' TABELLA.
-*      PERFORM RICERCA THRU FINE-RICERCA UNTIL USER-INPUT = '0' OR
-*      '000'.
+      PERFORM CREA-INDICE THRU FINE-CREA-INDICE.
+      IF MODO-CHIAMATA = 'N'
+           MOVE 1 TO ORDKEY
+      ELSE
+           DISPLAY 'ORDINA PER: 1 COD FILIALE, 2 COGNOME, 3 ANNI'
+           ACCEPT ORDKEY
+           IF ORDKEY < 1 OR ORDKEY > 3
+                MOVE 1 TO ORDKEY
+           END-IF
+      END-IF.
+      PERFORM SORTING THRU FINE-SORTING.
+      PERFORM STAMPA-REPORT THRU FINE-STAMPA-REPORT.
+      IF MODO-CHIAMATA NOT = 'N'
+           MOVE 1 TO CHOICE
+           PERFORM RICERCA THRU FINE-RICERCA UNTIL CHOICE = 0
+      END-IF.
       PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
+
+      GOBACK.
+
+ APERTURA.
+
+     MOVE SPACES TO FINE-FILE.
+     MOVE SPACES TO FILE-VUOTO.
+     MOVE 0 TO CONT.
+     MOVE 0 TO SCARTATI.
+
      OPEN INPUT PRIMOF.
-     
-     READ PRIMOF INTO WS-PRIMOF AT END 
+
+     READ PRIMOF INTO WS-PRIMOF AT END
           MOVE 'S' TO FINE-FILE
-          DISPLAY 'FILE PRIMOF VUOTO'. 
-          
- FINE-APERTURA.   
+          MOVE 'S' TO FILE-VUOTO
+          DISPLAY 'FILE PRIMOF VUOTO'.
+
+ FINE-APERTURA.
       EXIT.
 * 
- ELABORA.    
-    
+ ELABORA.
+
      MOVE WS-PRIMOF TO WS-OUTF.
-     
-     ADD 1 TO CONT.          
-     MOVE WS-OUTF TO PERSONA(CONT).
-     
+
+     IF CONT = MAX-PERSONA
+          ADD 1 TO SCARTATI
+     ELSE
+          ADD 1 TO CONT
+          MOVE WS-OUTF TO PERSONA(CONT)
+     END-IF.
+
 *     DISPLAY 'RIGA  ' PERSONA(CONT).
 
 
-     
-     
-     READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.   
-      
+
+     READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.
+
  FINE-ELABORA.
       EXIT.
-* 
+*****************************************************
+* RICOSTRUISCE ANAGR2.IDX DALLA TABELLA APPENA       *
+* CARICATA, COSI' RICERCA PUO' FARE UNA LETTURA      *
+* DIRETTA PER TAB-COD INVECE DI RICARICARE TUTTO     *
+*****************************************************
+ CREA-INDICE.
+     OPEN OUTPUT IDXF.
+     SET INDICE TO 1.
+     PERFORM CREA-INDICE-RIGA THRU FINE-CREA-INDICE-RIGA
+             UNTIL INDICE > CONT.
+     CLOSE IDXF.
+ FINE-CREA-INDICE.
+     EXIT.
+ CREA-INDICE-RIGA.
+     MOVE TAB-COD(INDICE)     TO IDX-COD.
+     MOVE TAB-NOME(INDICE)    TO IDX-NOME.
+     MOVE TAB-COGNOME(INDICE) TO IDX-COGNOME.
+     MOVE TAB-ANNI(INDICE)    TO IDX-ANNI.
+     MOVE TAB-CITTA(INDICE)   TO IDX-CITTA.
+     WRITE REC-IDX
+          INVALID KEY
+               DISPLAY 'ERRORE SCRITTURA ANAGR2.IDX: ' IDX-STATUS
+     END-WRITE.
+     SET INDICE UP BY 1.
+ FINE-CREA-INDICE-RIGA.
+     EXIT.
+*
  SORTING.
-      PERFORM ORDINA THRU FINE-ORDINA UNTIL IND1 = 6.
+      MOVE 0 TO IND1.
+      PERFORM ORDINA THRU FINE-ORDINA UNTIL IND1 = CONT.
 
-           
- 
-           
- 
  FINE-SORTING.
       EXIT.
- ORDINA.                       
+ ORDINA.
           COMPUTE IND1 = IND1 + 1.
-          COMPUTE IND2 = IND1 + 1.  
-          PERFORM SCAMBIA THRU FINE-SCAMBIA UNTIL IND2 = 7.
-    
- FINE-ORDINA.      
+          COMPUTE IND2 = IND1 + 1.
+          PERFORM SCAMBIA THRU FINE-SCAMBIA UNTIL IND2 > CONT.
+
+ FINE-ORDINA.
  SCAMBIA.
-                   IF TAB-COD(IND1) > TAB-COD (IND2)
-*           SCAMBIA I VALORI 
-                   THEN
-                      MOVE PERSONA(IND1)  TO WS-SCAMBIO
-                      MOVE PERSONA(IND2) TO PERSONA(IND1)
-                      MOVE WS-SCAMBIO        TO  PERSONA(IND2) 
-                   END-IF.
+*           CONFRONTO SULLA CHIAVE DI ORDINAMENTO SCELTA
+                   EVALUATE ORDKEY
+                   WHEN 2
+                        IF TAB-COGNOME(IND1) > TAB-COGNOME(IND2)
+                             PERFORM SCAMBIA-RECORD
+                        END-IF
+                   WHEN 3
+                        IF TAB-ANNI(IND1) > TAB-ANNI(IND2)
+                             PERFORM SCAMBIA-RECORD
+                        END-IF
+                   WHEN OTHER
+                        IF TAB-COD(IND1) > TAB-COD (IND2)
+                             PERFORM SCAMBIA-RECORD
+                        END-IF
+                   END-EVALUATE.
                    ADD 1 TO IND2.
  FINE-SCAMBIA.
      EXIT.
+ SCAMBIA-RECORD.
+*           SCAMBIA I VALORI
+                      MOVE PERSONA(IND1)  TO WS-SCAMBIO
+                      MOVE PERSONA(IND2) TO PERSONA(IND1)
+                      MOVE WS-SCAMBIO        TO  PERSONA(IND2)
+ FINE-SCAMBIA-RECORD.
+     EXIT.
+*****************************************************
+* SCRIVE LA TABELLA ORDINATA SU REPORT.TXT, CON UNA *
+* RIGA DI TESTATA (DATA E NUMERO RECORD) E UNA RIGA *
+* PER OGNI PERSONA                                  *
+*****************************************************
+ STAMPA-REPORT.
+     OPEN OUTPUT REPORTF.
+     ACCEPT WS-RUN-DATE FROM DATE.
+     MOVE CONT TO CONT-EDIT.
+     MOVE SPACES TO REC-REPORT.
+     STRING 'REPORT TABELLA PERSONE - DATA ' WS-RUN-DATE
+            ' - RECORD ' CONT-EDIT
+            DELIMITED BY SIZE INTO REC-REPORT.
+     WRITE REC-REPORT.
+     SET INDICE TO 1.
+     PERFORM STAMPA-RIGA THRU FINE-STAMPA-RIGA UNTIL INDICE > CONT.
+     PERFORM CALCOLA-STATISTICHE THRU FINE-CALCOLA-STATISTICHE.
+     PERFORM STAMPA-STATISTICHE THRU FINE-STAMPA-STATISTICHE.
+     CLOSE REPORTF.
+ FINE-STAMPA-REPORT.
+     EXIT.
+ STAMPA-RIGA.
+     MOVE TAB-COD(INDICE)  TO TAB-COD-EDIT.
+     MOVE TAB-ANNI(INDICE) TO TAB-ANNI-EDIT.
+     MOVE SPACES TO REC-REPORT.
+     STRING TAB-COD-EDIT      DELIMITED BY SIZE
+            ' ' TAB-NOME(INDICE)    DELIMITED BY SIZE
+            ' ' TAB-COGNOME(INDICE) DELIMITED BY SIZE
+            ' ' TAB-ANNI-EDIT       DELIMITED BY SIZE
+            ' ' TAB-CITTA(INDICE)   DELIMITED BY SIZE
+            INTO REC-REPORT.
+     WRITE REC-REPORT.
+     SET INDICE UP BY 1.
+ FINE-STAMPA-RIGA.
+     EXIT.
+*****************************************************
+* CALCOLA MINIMO, MASSIMO E MEDIA DI TAB-ANNI SU     *
+* TUTTA LA TABELLA, SCANDENDO PER POSIZIONE (1..CONT)*
+* -- NON PER ORDINE DI ORDINAMENTO -- POICHE' TAB-   *
+* ANNI E' ORDINATO SOLO QUANDO ORDKEY VALE 3         *
+*****************************************************
+ CALCOLA-STATISTICHE.
+     MOVE 999 TO ANNI-MIN.
+     MOVE 0   TO ANNI-MAX.
+     MOVE 0   TO ANNI-TOTALE.
+     MOVE 0   TO ANNI-MEDIA.
+     IF CONT > 0
+          SET INDICE TO 1
+          PERFORM CALCOLA-STATISTICHE-RIGA THRU
+                  FINE-CALCOLA-STATISTICHE-RIGA UNTIL INDICE > CONT
+          DIVIDE ANNI-TOTALE BY CONT GIVING ANNI-MEDIA ROUNDED
+     ELSE
+          MOVE 0 TO ANNI-MIN
+     END-IF.
+ FINE-CALCOLA-STATISTICHE.
+     EXIT.
+ CALCOLA-STATISTICHE-RIGA.
+     IF TAB-ANNI(INDICE) < ANNI-MIN
+          MOVE TAB-ANNI(INDICE) TO ANNI-MIN
+     END-IF.
+     IF TAB-ANNI(INDICE) > ANNI-MAX
+          MOVE TAB-ANNI(INDICE) TO ANNI-MAX
+     END-IF.
+     ADD TAB-ANNI(INDICE) TO ANNI-TOTALE.
+     SET INDICE UP BY 1.
+ FINE-CALCOLA-STATISTICHE-RIGA.
+     EXIT.
+*****************************************************
+* SCRIVE LA RIGA DI TESTATA STATISTICA IN CODA AL    *
+* REPORT.TXT                                         *
+*****************************************************
+ STAMPA-STATISTICHE.
+     MOVE ANNI-MIN    TO ANNI-MIN-EDIT.
+     MOVE ANNI-MAX    TO ANNI-MAX-EDIT.
+     MOVE ANNI-MEDIA  TO ANNI-MEDIA-EDIT.
+     MOVE SPACES TO REC-REPORT.
+     STRING 'ETA'' MINIMA ' ANNI-MIN-EDIT
+            ' - ETA'' MASSIMA ' ANNI-MAX-EDIT
+            ' - ETA'' MEDIA ' ANNI-MEDIA-EDIT
+            DELIMITED BY SIZE INTO REC-REPORT.
+     WRITE REC-REPORT.
+ FINE-STAMPA-STATISTICHE.
+     EXIT.
  CHIUSURA.
- 
+
+     IF FILE-VUOTO = 'S'
+          MOVE 4 TO RETURN-CODE
+     ELSE
+          MOVE 0 TO RETURN-CODE
+     END-IF.
      CLOSE PRIMOF.
 
-                                
- FINE-CHIUSURA.    
-     
-     
-     
-     EXIT.
+ FINE-CHIUSURA.
+      EXIT.
  RICERCA.
-     DISPLAY 'RICERCA PER ID O CITTA? 1 PER ID 2 PER CITTA E 0'
-     'PER FERMARE'.
+     DISPLAY 'RICERCA PER ID O CITTA? 1 PER ID (TABELLA), 2 PER'
+     ' CITTA, 3 PER ID (ACCESSO DIRETTO SU ANAGR2.IDX) E 0 PER'
+     ' FERMARE'.
      ACCEPT CHOICE.
      IF CHOICE = 1
      DISPLAY 'DAMMI UN INDICE O PREMI 0 PER FERMARE'
      ACCEPT USER-INPUT
      IF USER-INPUT IS NOT EQUAL TO 0
-          SET INDICE TO USER-INPUT
-          SEARCH PERSONA AT END DISPLAY 'PERSONA NON TROVATA' 
-          WHEN PERSONA(INDICE) = PERSONA(INDICE) 
-          DISPLAY 'TROVATA PERSONA'
-          DISPLAY PERSONA(INDICE)     
+*        LA RICERCA BINARIA E' VALIDA SOLO SE LA TABELLA E'
+*        ORDINATA PER TAB-COD (ORDKEY = 1); ALTRIMENTI SI
+*        RICADE SULLA SCANSIONE SEQUENZIALE
+          IF ORDKEY = 1
+               SEARCH ALL PERSONA AT END
+                    DISPLAY 'PERSONA NON TROVATA'
+               WHEN TAB-COD(INDICE) = USER-INPUT
+                    DISPLAY 'TROVATA PERSONA'
+                    DISPLAY PERSONA(INDICE)
+               END-SEARCH
+          ELSE
+               SET INDICE TO 1
+               SEARCH PERSONA AT END
+                    DISPLAY 'PERSONA NON TROVATA'
+               WHEN TAB-COD(INDICE) = USER-INPUT
+                    DISPLAY 'TROVATA PERSONA'
+                    DISPLAY PERSONA(INDICE)
+               END-SEARCH
+          END-IF
      END-IF
      END-IF.
      IF CHOICE = 0
           MOVE 0 TO USER-INPUT
      END-IF.
+     IF CHOICE = 3
+          DISPLAY 'DAMMI UN CODICE O PREMI 0 PER FERMARE'
+          ACCEPT IDX-RICERCA
+          IF IDX-RICERCA IS NOT EQUAL TO 0
+               PERFORM RICERCA-DIRETTA THRU FINE-RICERCA-DIRETTA
+          END-IF
+     END-IF.
      IF CHOICE = 2
-     
+
           DISPLAY 'INSERISCI NOME CITTA'
           ACCEPT NOME-CITTA
           DISPLAY NOME-CITTA
-          PERFORM CITTA-SEARCH THRU FINE-CITTA-SEARCH 6 TIMES
+          MOVE 0 TO TROVATA
+          MOVE 1 TO IND
+          PERFORM CITTA-SEARCH THRU FINE-CITTA-SEARCH UNTIL IND > CONT
+          IF TROVATA = 0
+               DISPLAY 'CITTA NON TROVATA'
+          END-IF
      END-IF .
- 
+
  FINE-RICERCA.
      EXIT.
- CITTA-SEARCH. 
-     IF TROVATA = 0
-     SEARCH PERSONA AT END DISPLAY 'CITTA NON TROVATA'
-          WHEN TAB-COD(INDICE) = NOME-CITTA
+*****************************************************
+* LETTURA DIRETTA SU ANAGR2.IDX PER TAB-COD, SENZA   *
+* PASSARE DALLA TABELLA IN MEMORIA                   *
+*****************************************************
+ RICERCA-DIRETTA.
+     OPEN INPUT IDXF.
+     MOVE IDX-RICERCA TO IDX-COD.
+     READ IDXF
+          INVALID KEY
+               DISPLAY 'PERSONA NON TROVATA'
+          NOT INVALID KEY
+               DISPLAY 'TROVATA PERSONA (ACCESSO DIRETTO)'
+               DISPLAY REC-IDX
+     END-READ.
+     CLOSE IDXF.
+ FINE-RICERCA-DIRETTA.
+     EXIT.
+*           SCORRE TUTTA LA TABELLA (NON SI PUO' USARE SEARCH ALL,
+*           LA TABELLA NON E' ORDINATA PER CITTA) E STAMPA OGNI
+*           PERSONA CHE RISIEDE NELLA CITTA RICHIESTA
+ CITTA-SEARCH.
+     IF TAB-CITTA(IND) = NOME-CITTA
           MOVE 1 TO TROVATA
-          DISPLAY 'TROVATA'
-          ADD 1 TO IND 
-     END-IF  .   
-     
- FINE-CITTA-SEARCH.           
-     EXIT.
\ No newline at end of file
+          DISPLAY 'TROVATA ' PERSONA(IND)
+     END-IF.
+     ADD 1 TO IND.
+ FINE-CITTA-SEARCH.
+     EXIT.
