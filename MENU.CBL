@@ -0,0 +1,62 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. MENU.
+ AUTHOR. LUCIO
+ DATE-WRITTEN. 3/5/2024
+* QUESTO E' UN COMMENTO
+* FRONT-END UNICO PER I CINQUE PROGRAMMI CHE GLI OPERATORI USANO
+* OGNI GIORNO: PRESENTA UN MENU NUMERATO E CALLA QUELLO SCELTO,
+* COSI' NON C'E' BISOGNO DI CONOSCERE OGNI PROGRAM-ID A MEMORIA
+*
+ ENVIRONMENT DIVISION.
+*
+ SOURCE-COMPUTER. IBM-PC.
+ OBJECT-COMPUTER. IBM-PC.
+************************************************************
+*                       DATA DIVISION
+************************************************************
+ DATA DIVISION.
+************************************************************
+*                WORKING-STORAGE SECTION
+************************************************************
+ WORKING-STORAGE SECTION.
+ 01 SCELTA        PIC 9 VALUE 0.
+ 01 FINE-MENU     PIC X VALUE SPACES.
+************************************************************
+*                PROCEDURE DIVISION
+************************************************************
+ PROCEDURE DIVISION.
+
+ MAIN-LINE.
+      PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-MENU = 'S'.
+
+      STOP RUN.
+
+ ELABORA.
+     DISPLAY ' '.
+     DISPLAY 'MENU PRINCIPALE'.
+     DISPLAY '1 - MANUTENZIONE FILIALI (CRUD)'.
+     DISPLAY '2 - VERIFICA FILIALI (INDICI)'.
+     DISPLAY '3 - ORDINAMENTO E REPORT ANAGRAFICA (TABORD)'.
+     DISPLAY '4 - RICERCA CLIENTI (POPOLA)'.
+     DISPLAY '5 - CONVERSIONE TERZ.TXT (LEGGI)'.
+     DISPLAY '0 - USCITA'.
+     DISPLAY 'SCELTA: '.
+     ACCEPT SCELTA.
+     EVALUATE SCELTA
+          WHEN 1
+               CALL 'CRUD'
+          WHEN 2
+               CALL 'INDICI' USING 'I'
+          WHEN 3
+               CALL 'TABORDD' USING 'I'
+          WHEN 4
+               CALL 'POPOLA' USING 'I'
+          WHEN 5
+               CALL 'LEGGI'
+          WHEN 0
+               MOVE 'S' TO FINE-MENU
+          WHEN OTHER
+               DISPLAY 'SCELTA NON VALIDA'
+     END-EVALUATE.
+ FINE-ELABORA.
+      EXIT.
