@@ -20,6 +20,14 @@
      SELECT OUTF ASSIGN TO 'SOUTF2.TXT'
      ORGANIZATION IS SEQUENTIAL
      ACCESS MODE IS SEQUENTIAL.
+* RECORD SCARTATI PER NOME/COGNOME VUOTI
+     SELECT SCARTF ASSIGN TO 'SOUTF2-SCARTATI.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+* FORMATO ALTERNATIVO A DELIMITATORI PER I FOGLI DI CALCOLO
+     SELECT CSVF   ASSIGN TO 'SOUTF2.CSV'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
 *
   
 ************************************************************
@@ -35,6 +43,12 @@
 *      LABEL RECORD IS OMITTED
       DATA RECORD IS REC-OUTF.
  01 REC-OUTF  PIC X(10).
+ FD   SCARTF
+      DATA RECORD IS REC-SCARTF.
+ 01 REC-SCARTF  PIC X(10).
+ FD   CSVF
+      DATA RECORD IS REC-CSV.
+ 01 REC-CSV  PIC X(11).
 ************************************************************
 *                WORKING-STORAGE SECTION                     
 ************************************************************
@@ -44,12 +58,20 @@
       05 NOME           PIC X(5).
       05 COGNOME        PIC X(5). 
       
- 01   WS-OUTF.     
-      05 OUT-COGNOME    PIC X(5). 
+ 01   WS-OUTF.
+      05 OUT-COGNOME    PIC X(5).
       05 OUT-NOME       PIC X(5).
-*                
-    
+*
+
  01 FINE-FILE PIC X VALUE SPACES.
+ 01 CONT-SCARTATI  PIC 9(5) VALUE 0.
+ 01 CONT-LETTI     PIC 9(5) VALUE 0.
+ 01 CONT-SCRITTI   PIC 9(5) VALUE 0.
+*****************************************************
+* FORMATO DI SCRITTURA: 1 SOLO SOUTF2.TXT (FISSO),  *
+* 2 SOLO SOUTF2.CSV, 3 ENTRAMBI I FORMATI           *
+*****************************************************
+ 01 FORMATO-OUTPUT PIC 9 VALUE 1.
 ************************************************************
 *                PROCEDURE DIVISION                    
 ************************************************************
@@ -59,39 +81,93 @@
       PERFORM APERTURA THRU FINE-APERTURA.
       PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
       PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
+
+      GOBACK.
+
+ APERTURA.
+
+     MOVE SPACES TO FINE-FILE.
+     MOVE 0 TO CONT-LETTI CONT-SCRITTI CONT-SCARTATI.
+     DISPLAY 'FORMATO OUTPUT: 1 FISSO, 2 CSV, 3 ENTRAMBI'.
+     ACCEPT FORMATO-OUTPUT.
      OPEN INPUT PRIMOF.
-     OPEN OUTPUT OUTF.   
-     READ PRIMOF INTO WS-PRIMOF AT END 
+     OPEN OUTPUT SCARTF.
+     EVALUATE FORMATO-OUTPUT
+          WHEN 2
+               OPEN OUTPUT CSVF
+          WHEN 3
+               OPEN OUTPUT OUTF
+               OPEN OUTPUT CSVF
+          WHEN OTHER
+               OPEN OUTPUT OUTF
+     END-EVALUATE.
+     READ PRIMOF INTO WS-PRIMOF AT END
           MOVE 'S' TO FINE-FILE
-          DISPLAY 'FILE PRIMOF VUOTO'. 
-          
- FINE-APERTURA.   
+          DISPLAY 'FILE PRIMOF VUOTO'
+     NOT AT END
+          ADD 1 TO CONT-LETTI
+     END-READ.
+
+ FINE-APERTURA.
       EXIT.
-* 
- ELABORA.    
-    
+*****************************************************
+* SCARTA (E CONTA A PARTE) I RECORD CON NOME O      *
+* COGNOME VUOTI, INVECE DI FARLI PASSARE A SOUTF2   *
+*****************************************************
+ ELABORA.
+
      MOVE WS-PRIMOF TO WS-OUTF.
-     
-     
+
+
      DISPLAY 'WS PRIMOF'.
-     DISPLAY WS-PRIMOF.         
-     
-     WRITE REC-OUTF FROM WS-OUTF.
-     
-      READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.   
-      
- FINE-ELABORA.    
+     DISPLAY WS-PRIMOF.
+
+     IF NOME = SPACES OR COGNOME = SPACES
+          ADD 1 TO CONT-SCARTATI
+          WRITE REC-SCARTF FROM WS-PRIMOF
+     ELSE
+          MOVE SPACES TO REC-CSV
+          STRING OUT-COGNOME DELIMITED BY SPACE
+                 ',' DELIMITED BY SIZE
+                 OUT-NOME DELIMITED BY SPACE
+                 INTO REC-CSV
+          END-STRING
+          EVALUATE FORMATO-OUTPUT
+               WHEN 2
+                    WRITE REC-CSV
+               WHEN 3
+                    WRITE REC-OUTF FROM WS-OUTF
+                    WRITE REC-CSV
+               WHEN OTHER
+                    WRITE REC-OUTF FROM WS-OUTF
+          END-EVALUATE
+          ADD 1 TO CONT-SCRITTI
+     END-IF.
+
+      READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE
+           NOT AT END ADD 1 TO CONT-LETTI
+      END-READ.
+
+ FINE-ELABORA.
       EXIT.
-* 
- CHIUSURA. 
- 
+*
+ CHIUSURA.
+
+     DISPLAY 'RECORD LETTI DA TERZ.TXT:    ' CONT-LETTI.
+     DISPLAY 'RECORD SCRITTI SU SOUTF2:    ' CONT-SCRITTI.
+     DISPLAY 'RECORD SCARTATI:             ' CONT-SCARTATI.
+
      CLOSE PRIMOF
-           OUTF. 
-           
- FINE-CHIUSURA.    
+           SCARTF.
+     EVALUATE FORMATO-OUTPUT
+          WHEN 2
+               CLOSE CSVF
+          WHEN 3
+               CLOSE OUTF
+               CLOSE CSVF
+          WHEN OTHER
+               CLOSE OUTF
+     END-EVALUATE.
+
+ FINE-CHIUSURA.
       EXIT.
\ No newline at end of file
