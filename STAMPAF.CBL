@@ -0,0 +1,165 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. STAMPAF.
+ AUTHOR. LUCIO
+ DATE-WRITTEN. 14/9/2023
+* QUESTO E' UN COMMENTO
+* STAMPA IL TRACCIATO COMPLETO DI FILIALI.IDX A PAGINE, CON
+* INTESTAZIONE E NUMERO DI PAGINA RIPETUTI OGNI MAX-RIGHE RIGHE
+* E UN TOTALE FILIALI IN CODA
+*
+ ENVIRONMENT DIVISION.
+*
+ SOURCE-COMPUTER. IBM-PC.
+ OBJECT-COMPUTER. IBM-PC.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+* INPUT FILE
+
+     SELECT PRIMOF   ASSIGN TO 'FILIALI.IDX'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE IS SEQUENTIAL
+     RECORD KEY COD-FILIALE
+     STATUS WS-STATUS.
+* OUTPUT FILE
+
+     SELECT REPORTF  ASSIGN TO 'FILIALIREP.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+*
+
+************************************************************
+*                       DATA DIVISION
+************************************************************
+ DATA DIVISION.
+ FILE SECTION.
+ FD   PRIMOF
+      DATA RECORD IS REC-PRIMOF.
+ 01 REC-PRIMOF.
+    COPY FILIALE.
+
+ FD   REPORTF
+      DATA RECORD IS REC-REPORT.
+ 01 REC-REPORT  PIC X(40).
+
+************************************************************
+*                WORKING-STORAGE SECTION
+************************************************************
+
+ WORKING-STORAGE SECTION.
+ 01   WS-PRIMOF.
+      COPY FILIALE REPLACING ==COD-FILIALE== BY ==WS-COD-FILIALE==
+                             ==DESC-FILIALE== BY ==WS-DESC-FILIALE==.
+
+ 01 WS-STATUS      PIC XX.
+ 01 FINE-FILE       PIC X VALUE SPACES.
+*****************************************************
+* OPEN-OK E' IMPOSTATO SOLO IN APERTURA: UNA LETTURA *
+* NORMALE FINO A FINE FILE LASCIA WS-STATUS A '10',  *
+* NON A '00', QUINDI CHIUSURA NON PUO' USARE         *
+* WS-STATUS PER DECIDERE SE IL REPORT E' RIUSCITO    *
+*****************************************************
+ 01 OPEN-OK         PIC X VALUE 'S'.
+*****************************************************
+* CAMPI PER L'IMPAGINAZIONE E IL TOTALE FINALE      *
+*****************************************************
+ 01 MAX-RIGHE        PIC 99  VALUE 20.
+ 01 WS-RIGHE-PAGINA  PIC 99  VALUE 0.
+ 01 WS-PAGINA        PIC 999 VALUE 0.
+ 01 WS-PAGINA-EDIT   PIC ZZ9.
+ 01 TOTALE-FILIALI   PIC 9(5) VALUE 0.
+ 01 TOTALE-EDIT      PIC ZZZZ9.
+************************************************************
+*                PROCEDURE DIVISION
+************************************************************
+ PROCEDURE DIVISION.
+
+ MAIN-LINE.
+      PERFORM APERTURA THRU FINE-APERTURA.
+      PERFORM ELABORA  THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
+      PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+      GOBACK.
+
+ APERTURA.
+
+     MOVE 'S' TO OPEN-OK.
+     OPEN INPUT PRIMOF.
+     OPEN OUTPUT REPORTF.
+     IF WS-STATUS NOT = '00'
+          DISPLAY 'ERRORE APERTURA FILIALI.IDX: ' WS-STATUS
+          MOVE 'S' TO FINE-FILE
+          MOVE 'N' TO OPEN-OK
+     ELSE
+          PERFORM INTESTAZIONE THRU FINE-INTESTAZIONE
+     END-IF.
+
+ FINE-APERTURA.
+      EXIT.
+*****************************************************
+* STAMPA L'INTESTAZIONE DI UNA NUOVA PAGINA E AZZERA*
+* IL CONTATORE DI RIGHE DELLA PAGINA CORRENTE       *
+*****************************************************
+ INTESTAZIONE.
+     ADD 1 TO WS-PAGINA.
+     MOVE WS-PAGINA TO WS-PAGINA-EDIT.
+     MOVE SPACES TO REC-REPORT.
+     STRING 'ELENCO FILIALI - PAGINA ' DELIMITED BY SIZE
+            WS-PAGINA-EDIT             DELIMITED BY SIZE
+            INTO REC-REPORT
+     END-STRING.
+     WRITE REC-REPORT.
+     MOVE 'COD. FILIALE       DESCRIZIONE' TO REC-REPORT.
+     WRITE REC-REPORT.
+     MOVE 0 TO WS-RIGHE-PAGINA.
+ FINE-INTESTAZIONE.
+      EXIT.
+*
+ ELABORA.
+
+     READ PRIMOF NEXT RECORD INTO WS-PRIMOF AT END
+          MOVE 'S' TO FINE-FILE
+     NOT AT END
+          IF WS-RIGHE-PAGINA >= MAX-RIGHE
+               PERFORM INTESTAZIONE THRU FINE-INTESTAZIONE
+          END-IF
+          PERFORM SCRIVI-RIGA THRU FINE-SCRIVI-RIGA
+          ADD 1 TO TOTALE-FILIALI
+     END-READ.
+
+ FINE-ELABORA.
+      EXIT.
+*****************************************************
+* SCRIVE UNA RIGA DI DETTAGLIO NEL REPORT           *
+*****************************************************
+ SCRIVI-RIGA.
+     MOVE SPACES TO REC-REPORT.
+     STRING WS-COD-FILIALE  DELIMITED BY SIZE
+            '          '    DELIMITED BY SIZE
+            WS-DESC-FILIALE DELIMITED BY SIZE
+            INTO REC-REPORT
+     END-STRING.
+     WRITE REC-REPORT.
+     ADD 1 TO WS-RIGHE-PAGINA.
+ FINE-SCRIVI-RIGA.
+      EXIT.
+*
+ CHIUSURA.
+
+     IF OPEN-OK = 'S'
+          MOVE TOTALE-FILIALI TO TOTALE-EDIT
+          MOVE SPACES TO REC-REPORT
+          STRING 'TOTALE FILIALI: ' DELIMITED BY SIZE
+                 TOTALE-EDIT        DELIMITED BY SIZE
+                 INTO REC-REPORT
+          END-STRING
+          WRITE REC-REPORT
+          MOVE 0 TO RETURN-CODE
+     ELSE
+          MOVE 4 TO RETURN-CODE
+     END-IF.
+
+     CLOSE PRIMOF.
+     CLOSE REPORTF.
+
+ FINE-CHIUSURA.
+      EXIT.
