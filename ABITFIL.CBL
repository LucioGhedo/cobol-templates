@@ -0,0 +1,204 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ABITFIL.
+ AUTHOR. LUCIO
+ DATE-WRITTEN. 10/2/2024
+* QUESTO E' UN COMMENTO
+* LEGGE ABITANTI.TXT E, PER OGNI RESIDENTE, CERCA LA FILIALE
+* RESPONSABILE DELLA SUA CITTA IN CITTAFIL.TXT (UNA PICCOLA
+* TABELLA DI CORRISPONDENZA CITTA -> COD-FILIALE CARICATA IN
+* MEMORIA); SCRIVE IL RISULTATO SU ABIT-FILIALE.TXT. LE CITTA'
+* SENZA CORRISPONDENZA IN CITTAFIL.TXT RICEVONO COD-FILIALE 0000
+*
+ ENVIRONMENT DIVISION.
+*
+ SOURCE-COMPUTER. IBM-PC.
+ OBJECT-COMPUTER. IBM-PC.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+* INPUT FILES
+
+     SELECT PRIMOF   ASSIGN TO 'ABITANTI.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+
+     SELECT XREFF    ASSIGN TO 'CITTAFIL.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+* OUTPUT FILE
+
+     SELECT OUTF     ASSIGN TO 'ABIT-FILIALE.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+*
+
+************************************************************
+*                       DATA DIVISION
+************************************************************
+ DATA DIVISION.
+ FILE SECTION.
+ FD   PRIMOF
+      DATA RECORD IS REC-PRIMOF.
+ 01 REC-PRIMOF  PIC X(30).
+*****************************************************
+* CORRISPONDENZA CITTA -> COD-FILIALE               *
+*****************************************************
+ FD   XREFF
+      DATA RECORD IS REC-XREF.
+ 01 REC-XREF.
+    05 XREF-CITTA        PIC X(10).
+    05 XREF-COD-FILIALE  PIC 9(4).
+
+ FD   OUTF
+      DATA RECORD IS REC-OUTF.
+ 01 REC-OUTF.
+    05 OUT-CITTA         PIC X(10).
+    05 OUT-NOME          PIC X(10).
+    05 OUT-COGNOME       PIC X(10).
+    05 OUT-COD-FILIALE   PIC 9(4).
+
+************************************************************
+*                WORKING-STORAGE SECTION
+************************************************************
+
+ WORKING-STORAGE SECTION.
+ 01   WS-ABITANTI.
+      05 CITTA             PIC X(10).
+      05 NOME              PIC X(10).
+      05 COGNOME           PIC X(10).
+*****************************************************
+* TABELLA IN MEMORIA DELLA CORRISPONDENZA CITTA/     *
+* FILIALE, CARICATA DA CITTAFIL.TXT                 *
+*****************************************************
+ 01   MAX-XREF            PIC 999 VALUE 500.
+ 01   TABELLA-XREF.
+      05 RIGA-XREF OCCURS 1 TO 500 TIMES DEPENDING ON CONT-XREF.
+         10 TAB-XREF-CITTA        PIC X(10).
+         10 TAB-XREF-COD-FILIALE PIC 9(4).
+ 01   CONT-XREF           PIC 999 VALUE 0.
+ 01   SCARTATI-XREF       PIC 999 VALUE 0.
+*
+ 01 FINE-FILE        PIC X VALUE SPACES.
+ 01 FINE-XREF        PIC X VALUE SPACES.
+ 01 FILE-VUOTO       PIC X VALUE SPACES.
+*****************************************************
+* CAMPI DI SUPPORTO PER LA RICERCA DELLA FILIALE    *
+*****************************************************
+ 01 IND-XREF          PIC 999 VALUE 0.
+ 01 TROVATA           PIC 9 VALUE 0.
+ 01 COD-FILIALE-TROVATO PIC 9(4).
+ 01 TOTALE-ABITANTI   PIC 9(5) VALUE 0.
+ 01 TOTALE-NON-ASSEGNATI PIC 9(5) VALUE 0.
+ 01 TOTALE-EDIT       PIC ZZZZ9.
+************************************************************
+*                PROCEDURE DIVISION
+************************************************************
+ PROCEDURE DIVISION.
+
+ MAIN-LINE.
+      PERFORM APERTURA THRU FINE-APERTURA.
+      PERFORM CARICA-XREF THRU FINE-CARICA-XREF
+           UNTIL FINE-XREF = 'S'.
+      PERFORM ELABORA  THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
+      PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+      GOBACK.
+
+ APERTURA.
+
+     OPEN INPUT PRIMOF.
+     OPEN INPUT XREFF.
+     OPEN OUTPUT OUTF.
+
+     READ PRIMOF INTO WS-ABITANTI AT END
+          MOVE 'S' TO FINE-FILE
+          MOVE 'S' TO FILE-VUOTO
+          DISPLAY 'FILE ABITANTI.TXT VUOTO'.
+
+     READ XREFF INTO REC-XREF AT END MOVE 'S' TO FINE-XREF.
+
+ FINE-APERTURA.
+      EXIT.
+*****************************************************
+* CARICA CITTAFIL.TXT IN TABELLA-XREF               *
+*****************************************************
+ CARICA-XREF.
+     IF CONT-XREF = MAX-XREF
+          ADD 1 TO SCARTATI-XREF
+     ELSE
+          ADD 1 TO CONT-XREF
+          MOVE XREF-CITTA        TO TAB-XREF-CITTA(CONT-XREF)
+          MOVE XREF-COD-FILIALE  TO TAB-XREF-COD-FILIALE(CONT-XREF)
+     END-IF.
+     READ XREFF INTO REC-XREF AT END MOVE 'S' TO FINE-XREF.
+ FINE-CARICA-XREF.
+      EXIT.
+*
+ ELABORA.
+
+     PERFORM CERCA-FILIALE THRU FINE-CERCA-FILIALE.
+     PERFORM SCRIVI-RIGA   THRU FINE-SCRIVI-RIGA.
+     ADD 1 TO TOTALE-ABITANTI.
+
+     READ PRIMOF INTO WS-ABITANTI AT END MOVE 'S' TO FINE-FILE.
+
+ FINE-ELABORA.
+      EXIT.
+*****************************************************
+* RICERCA LINEARE DELLA CITTA NELLA TABELLA XREF;   *
+* SE ASSENTE, LA FILIALE RESTA 0000                 *
+*****************************************************
+ CERCA-FILIALE.
+     MOVE 0 TO TROVATA.
+     MOVE 0000 TO COD-FILIALE-TROVATO.
+     MOVE 1 TO IND-XREF.
+     PERFORM CERCA-FILIALE-RIGA THRU FINE-CERCA-FILIALE-RIGA
+          UNTIL IND-XREF > CONT-XREF OR TROVATA = 1.
+     IF TROVATA = 0
+          ADD 1 TO TOTALE-NON-ASSEGNATI
+     END-IF.
+ FINE-CERCA-FILIALE.
+      EXIT.
+ CERCA-FILIALE-RIGA.
+     IF TAB-XREF-CITTA(IND-XREF) = CITTA
+          MOVE 1 TO TROVATA
+          MOVE TAB-XREF-COD-FILIALE(IND-XREF) TO COD-FILIALE-TROVATO
+     ELSE
+          ADD 1 TO IND-XREF
+     END-IF.
+ FINE-CERCA-FILIALE-RIGA.
+      EXIT.
+*****************************************************
+* SCRIVE UNA RIGA DI ABIT-FILIALE.TXT               *
+*****************************************************
+ SCRIVI-RIGA.
+     MOVE CITTA               TO OUT-CITTA.
+     MOVE NOME                TO OUT-NOME.
+     MOVE COGNOME             TO OUT-COGNOME.
+     MOVE COD-FILIALE-TROVATO TO OUT-COD-FILIALE.
+     WRITE REC-OUTF.
+ FINE-SCRIVI-RIGA.
+      EXIT.
+*
+ CHIUSURA.
+
+     IF SCARTATI-XREF > 0
+          DISPLAY 'TABELLA XREF PIENA, RIGHE SCARTATE: ' SCARTATI-XREF
+     END-IF.
+
+     MOVE TOTALE-ABITANTI TO TOTALE-EDIT.
+     DISPLAY 'TOTALE ABITANTI ELABORATI: ' TOTALE-EDIT.
+     MOVE TOTALE-NON-ASSEGNATI TO TOTALE-EDIT.
+     DISPLAY 'DI CUI SENZA FILIALE ASSEGNATA: ' TOTALE-EDIT.
+
+     IF FILE-VUOTO = 'S'
+          MOVE 4 TO RETURN-CODE
+     ELSE
+          MOVE 0 TO RETURN-CODE
+     END-IF.
+
+     CLOSE PRIMOF.
+     CLOSE XREFF.
+     CLOSE OUTF.
+
+ FINE-CHIUSURA.
+      EXIT.
