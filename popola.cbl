@@ -15,7 +15,17 @@
      SELECT PRIMOF   ASSIGN TO 'ANAGRA.TXT'
      ORGANIZATION IS SEQUENTIAL
      ACCESS MODE IS SEQUENTIAL.
-* OUTPUT FILE 
+* OUTPUT FILE
+*****************************************************
+* COPIA INDICIZZATA DI ANAGRA.TXT, CHIAVE TAB-COD,  *
+* PER LA LETTURA DIRETTA DI UN SOLO CLIENTE SENZA   *
+* RICARICARE TUTTA LA TABELLA IN MEMORIA            *
+*****************************************************
+     SELECT IDXF     ASSIGN TO 'ANAGRA.IDX'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE IS DYNAMIC
+     RECORD KEY IS IDX-COD
+     FILE STATUS IS IDX-STATUS.
 
 
 *
@@ -29,6 +39,14 @@
 *      LABEL RECORD IS OMITTED
       DATA RECORD IS REC-PRIMOF.
  01 REC-PRIMOF  PIC X(35).
+ FD   IDXF
+      DATA RECORD IS REC-IDX.
+ 01 REC-IDX.
+      05 IDX-COD        PIC 99.
+      COPY PERSONA REPLACING ==LVL==     BY ==05==
+                             ==NOME==    BY ==IDX-NOME==
+                             ==COGNOME== BY ==IDX-COGNOME==
+                             ==ANNI==    BY ==IDX-ANNI==.
 
 ************************************************************
 *                WORKING-STORAGE SECTION                     
@@ -37,83 +55,294 @@
  WORKING-STORAGE SECTION.   
  01   WS-PRIMOF.
       05 CODICE         PIC 99.
-      05 NOME           PIC X(10).
-      05 COGNOME        PIC X(10). 
-      05 ANNI           PIC 999.
-      
+      COPY PERSONA REPLACING ==LVL== BY ==05==.
+
 
  01   TABELLA.
-      05 ELEMENTO OCCURS 6 TIMES INDEXED BY INDICE. 
-         10 TAB-COD     PIC 99. 
-         10 TAB-NOME    PIC X(10).
-         10 TAB-COGNOME PIC X(10).
-         10 TAB-ANNI    PIC 999.
+      05 ELEMENTO OCCURS 6 TIMES
+         ASCENDING KEY IS TAB-COD
+         INDEXED BY INDICE.
+         10 TAB-COD     PIC 99.
+         COPY PERSONA REPLACING ==LVL==     BY ==10==
+                                ==NOME==    BY ==TAB-NOME==
+                                ==COGNOME== BY ==TAB-COGNOME==
+                                ==ANNI==    BY ==TAB-ANNI==.
  01   CONT              PIC 99 VALUE 0.
-*                
-    
- 01 FINE-FILE        PIC X VALUE SPACES. 
- 01 FINE-PGM         PIC X VALUE SPACES. 
+ 01   MAX-CLIENTI       PIC 99 VALUE 6.
+ 01   SCARTATI          PIC 99 VALUE 0.
+*
+
+ 01 FINE-FILE        PIC X VALUE SPACES.
+ 01 FILE-VUOTO       PIC X VALUE SPACES.
+ 01 FINE-PGM         PIC X VALUE SPACES.
  01 CODCLI           PIC 99 VALUE ZERO.
+*****************************************************
+* CAMPI DI SUPPORTO PER L'ORDINAMENTO PER TAB-COD   *
+* PRIMA DI USARE SEARCH ALL IN RICERCA              *
+*****************************************************
+ 01 WS-SCAMBIO       PIC X(25).
+ 01 IND1             PIC 99 VALUE 0.
+ 01 IND2             PIC 99 VALUE 1.
+ 01 CHOICE           PIC 9 VALUE 1.
+*****************************************************
+* CAMPI DI SUPPORTO PER L'INSERIMENTO/MODIFICA      *
+* CLIENTI E PER IL RISCRITTURA DI ANAGRA.TXT        *
+*****************************************************
+ 01 TROVATA          PIC 9 VALUE 0.
+ 01 AGGIORNATO       PIC 9 VALUE 0.
+*****************************************************
+* CAMPI DI SUPPORTO PER L'ACCESSO DIRETTO SU         *
+* ANAGRA.IDX                                         *
+*****************************************************
+ 01 IDX-STATUS       PIC XX.
+ 01 CODCLI-DIRETTO   PIC 99 VALUE ZERO.
+*****************************************************
+* MODO-CHIAMATA ARRIVA DA NOTTURNO.CBL QUANDO POPOLA *
+* E' LANCIATO SENZA OPERATORE: 'N' SALTA LA RICERCA  *
+* INTERATTIVA, TENENDO SOLO IL CARICAMENTO/ORDINE/   *
+* INDICE                                             *
+*****************************************************
+ LINKAGE SECTION.
+ 01 MODO-CHIAMATA    PIC X.
 ************************************************************
-*                PROCEDURE DIVISION                    
+*                PROCEDURE DIVISION
 ************************************************************
- PROCEDURE DIVISION.    
-      
+ PROCEDURE DIVISION USING MODO-CHIAMATA.
+
  MAIN-LINE.
       PERFORM APERTURA THRU FINE-APERTURA.
       PERFORM ELABORA  THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
-      PERFORM RICERCA THRU FINE-RICERCA UNTIL FINE-PGM = 'S'.
+      PERFORM SORTING THRU FINE-SORTING.
+      PERFORM CREA-INDICE THRU FINE-CREA-INDICE.
+      IF MODO-CHIAMATA NOT = 'N'
+           PERFORM RICERCA THRU FINE-RICERCA UNTIL FINE-PGM = 'S'
+      END-IF.
       PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
+
+      GOBACK.
+
+ APERTURA.
      SET INDICE TO 1.
+     MOVE SPACES TO FINE-FILE.
+     MOVE SPACES TO FILE-VUOTO.
+     MOVE SPACES TO FINE-PGM.
+     MOVE 0 TO CONT.
+     MOVE 0 TO SCARTATI.
+     MOVE 0 TO AGGIORNATO.
      OPEN INPUT PRIMOF.
-     
-     READ PRIMOF INTO WS-PRIMOF AT END 
+
+     READ PRIMOF INTO WS-PRIMOF AT END
           MOVE 'S' TO FINE-FILE
-          DISPLAY 'FILE PRIMOF VUOTO'. 
-          
- FINE-APERTURA.   
+          MOVE 'S' TO FILE-VUOTO
+          DISPLAY 'FILE PRIMOF VUOTO'.
+
+ FINE-APERTURA.
       EXIT.
-* 
- ELABORA.    
-    
+*
+ ELABORA.
+
 *     MOVE WS-PRIMOF TO WS-OUTF.
-     
-     ADD 1 TO CONT.
-     
-     MOVE WS-PRIMOF TO ELEMENTO(CONT).
-     DISPLAY 'RIGA ' CONT ' ' ELEMENTO(CONT).
-     
-     READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.   
-      
+
+     IF CONT = MAX-CLIENTI
+          ADD 1 TO SCARTATI
+     ELSE
+          ADD 1 TO CONT
+          MOVE WS-PRIMOF TO ELEMENTO(CONT)
+          DISPLAY 'RIGA ' CONT ' ' ELEMENTO(CONT)
+     END-IF.
+
+     READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.
+
  FINE-ELABORA.
       EXIT.
-* 
- RICERCA. 
-       SET INDICE TO 1.
-       DISPLAY 'DIGITA CODICE CLEINTE'
-      ACCEPT CODCLI
-      SEARCH ELEMENTO
-      AT END  DISPLAY 'CODICE NON TROVATO'
-      WHEN CODCLI = TAB-COD(INDICE)
-            DISPLAY 'COGNOME ' TAB-COGNOME (INDICE)
-            DISPLAY 'NOME ' TAB-NOME (INDICE)
-            DISPLAY 'ETA ' TAB-ANNI  (INDICE)
-      END-SEARCH.  
-      
+*****************************************************
+* ORDINA ELEMENTO PER TAB-COD (BOLLA DI CONFRONTO), *
+* COSI' RICERCA PUO' USARE SEARCH ALL               *
+*****************************************************
+ SORTING.
+      MOVE 0 TO IND1.
+      PERFORM ORDINA THRU FINE-ORDINA UNTIL IND1 = CONT.
+ FINE-SORTING.
+      EXIT.
+ ORDINA.
+          COMPUTE IND1 = IND1 + 1.
+          COMPUTE IND2 = IND1 + 1.
+          PERFORM SCAMBIA THRU FINE-SCAMBIA UNTIL IND2 > CONT.
+ FINE-ORDINA.
+      EXIT.
+ SCAMBIA.
+          IF TAB-COD(IND1) > TAB-COD(IND2)
+               MOVE ELEMENTO(IND1) TO WS-SCAMBIO
+               MOVE ELEMENTO(IND2) TO ELEMENTO(IND1)
+               MOVE WS-SCAMBIO     TO ELEMENTO(IND2)
+          END-IF.
+          ADD 1 TO IND2.
+ FINE-SCAMBIA.
+      EXIT.
+*****************************************************
+* RICOSTRUISCE ANAGRA.IDX DALLA TABELLA APPENA       *
+* ORDINATA, COSI' RICERCA PUO' FARE UNA LETTURA      *
+* DIRETTA PER CODICE INVECE DI RICARICARE TUTTO      *
+*****************************************************
+ CREA-INDICE.
+     OPEN OUTPUT IDXF.
+     SET INDICE TO 1.
+     PERFORM CREA-INDICE-RIGA THRU FINE-CREA-INDICE-RIGA
+             UNTIL INDICE > CONT.
+     CLOSE IDXF.
+ FINE-CREA-INDICE.
+      EXIT.
+ CREA-INDICE-RIGA.
+     MOVE TAB-COD(INDICE)     TO IDX-COD.
+     MOVE TAB-NOME(INDICE)    TO IDX-NOME.
+     MOVE TAB-COGNOME(INDICE) TO IDX-COGNOME.
+     MOVE TAB-ANNI(INDICE)    TO IDX-ANNI.
+     WRITE REC-IDX
+          INVALID KEY
+               DISPLAY 'ERRORE SCRITTURA ANAGRA.IDX: ' IDX-STATUS
+     END-WRITE.
+     SET INDICE UP BY 1.
+ FINE-CREA-INDICE-RIGA.
+      EXIT.
+*
+ RICERCA.
+      DISPLAY 'COSA VUOI FARE? 1 RICERCA CODICE, 2 ELENCO COMPLETO,'
+      ' 3 INSERISCI O MODIFICA CLIENTE, 4 RICERCA CODICE (ACCESSO'
+      ' DIRETTO SU ANAGRA.IDX)'.
+      ACCEPT CHOICE.
+      EVALUATE CHOICE
+      WHEN 2
+           PERFORM ELENCA THRU FINE-ELENCA
+      WHEN 3
+           PERFORM AGGIORNA-CLIENTE THRU FINE-AGGIORNA-CLIENTE
+      WHEN 4
+           PERFORM RICERCA-DIRETTA THRU FINE-RICERCA-DIRETTA
+      WHEN OTHER
+           SET INDICE TO 1
+           DISPLAY 'DIGITA CODICE CLEINTE'
+           ACCEPT CODCLI
+           SEARCH ALL ELEMENTO
+           AT END  DISPLAY 'CODICE NON TROVATO'
+           WHEN TAB-COD(INDICE) = CODCLI
+                 DISPLAY 'COGNOME ' TAB-COGNOME (INDICE)
+                 DISPLAY 'NOME ' TAB-NOME (INDICE)
+                 DISPLAY 'ETA ' TAB-ANNI  (INDICE)
+           END-SEARCH
+      END-EVALUATE.
+
       DISPLAY 'VUOI FINIRE ?'
       ACCEPT FINE-PGM.
  FINE-RICERCA.
       EXIT.
+*****************************************************
+* LETTURA DIRETTA SU ANAGRA.IDX PER CODICE, SENZA    *
+* PASSARE DALLA TABELLA IN MEMORIA                   *
+*****************************************************
+ RICERCA-DIRETTA.
+      DISPLAY 'DIGITA CODICE CLIENTE'.
+      ACCEPT CODCLI-DIRETTO.
+      OPEN INPUT IDXF.
+      MOVE CODCLI-DIRETTO TO IDX-COD.
+      READ IDXF
+           INVALID KEY
+                DISPLAY 'CODICE NON TROVATO'
+           NOT INVALID KEY
+                DISPLAY 'COGNOME ' IDX-COGNOME
+                DISPLAY 'NOME ' IDX-NOME
+                DISPLAY 'ETA ' IDX-ANNI
+      END-READ.
+      CLOSE IDXF.
+ FINE-RICERCA-DIRETTA.
+      EXIT.
+*****************************************************
+* ELENCA TUTTI I CLIENTI PRESENTI IN TABELLA        *
+*****************************************************
+ ELENCA.
+      SET INDICE TO 1.
+      PERFORM ELENCA-RIGA THRU FINE-ELENCA-RIGA UNTIL INDICE > CONT.
+ FINE-ELENCA.
+      EXIT.
+ ELENCA-RIGA.
+      DISPLAY 'COD ' TAB-COD(INDICE)
+              ' COGNOME ' TAB-COGNOME(INDICE)
+              ' NOME ' TAB-NOME(INDICE)
+              ' ETA ' TAB-ANNI(INDICE).
+      SET INDICE UP BY 1.
+ FINE-ELENCA-RIGA.
+      EXIT.
+*****************************************************
+* INSERISCE UN NUOVO CLIENTE IN TABELLA, O NE        *
+* MODIFICA UNO ESISTENTE; RIORDINA LA TABELLA E      *
+* SEGNA AGGIORNATO PER LA RISCRITTURA DI ANAGRA.TXT  *
+*****************************************************
+ AGGIORNA-CLIENTE.
+      DISPLAY 'CODICE CLIENTE DA INSERIRE O MODIFICARE'.
+      ACCEPT CODCLI.
+      MOVE 0 TO TROVATA.
+      SET INDICE TO 1.
+      PERFORM TROVA-CLIENTE THRU FINE-TROVA-CLIENTE
+           UNTIL INDICE > CONT OR TROVATA = 1.
+      IF TROVATA = 0 AND CONT = 6
+           DISPLAY 'TABELLA PIENA, IMPOSSIBILE INSERIRE'
+      ELSE
+           IF TROVATA = 0
+                ADD 1 TO CONT
+                SET INDICE TO CONT
+                MOVE CODCLI TO TAB-COD(INDICE)
+           END-IF
+           DISPLAY 'COGNOME'
+           ACCEPT TAB-COGNOME(INDICE)
+           DISPLAY 'NOME'
+           ACCEPT TAB-NOME(INDICE)
+           DISPLAY 'ETA'
+           ACCEPT TAB-ANNI(INDICE)
+           PERFORM SORTING THRU FINE-SORTING
+           PERFORM CREA-INDICE THRU FINE-CREA-INDICE
+           MOVE 1 TO AGGIORNATO
+      END-IF.
+ FINE-AGGIORNA-CLIENTE.
+      EXIT.
+ TROVA-CLIENTE.
+      IF TAB-COD(INDICE) = CODCLI
+           MOVE 1 TO TROVATA
+      ELSE
+           SET INDICE UP BY 1
+      END-IF.
+ FINE-TROVA-CLIENTE.
+      EXIT.
  
  
  CHIUSURA.
- 
+
      CLOSE PRIMOF.
+     IF SCARTATI > 0
+          DISPLAY 'TABELLA PIENA, RECORD SCARTATI: ' SCARTATI
+     END-IF.
+     IF AGGIORNATO = 1
+          PERFORM RISCRIVI-ANAGRA THRU FINE-RISCRIVI-ANAGRA
+     END-IF.
+     IF FILE-VUOTO = 'S'
+          MOVE 4 TO RETURN-CODE
+     ELSE
+          MOVE 0 TO RETURN-CODE
+     END-IF.
+
+ FINE-CHIUSURA.
 
- FINE-CHIUSURA.    
-     
+     EXIT.
+*****************************************************
+* RISCRIVE ANAGRA.TXT CON LA TABELLA (CHE PUO'      *
+* CONTENERE CLIENTI NUOVI O MODIFICATI)             *
+*****************************************************
+ RISCRIVI-ANAGRA.
+     OPEN OUTPUT PRIMOF.
+     SET INDICE TO 1.
+     PERFORM RISCRIVI-RIGA THRU FINE-RISCRIVI-RIGA UNTIL INDICE > CONT.
+     CLOSE PRIMOF.
+ FINE-RISCRIVI-ANAGRA.
+     EXIT.
+ RISCRIVI-RIGA.
+     WRITE REC-PRIMOF FROM ELEMENTO(INDICE).
+     SET INDICE UP BY 1.
+ FINE-RISCRIVI-RIGA.
      EXIT.
\ No newline at end of file
