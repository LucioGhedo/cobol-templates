@@ -0,0 +1,135 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ARCHFIL.
+ AUTHOR. LUCIO
+ DATE-WRITTEN. 19/9/2024
+* QUESTO E' UN COMMENTO
+* UTILITY DI ARCHIVIAZIONE DI FINE ANNO: SPOSTA LE FILIALI
+* CHIUSE/OBSOLETE DA AUTO.IDX AD AUTOHIST.IDX, SU RICHIESTA
+* DELL'OPERATORE, COSI' IL MASTER ATTIVO RESTA SNELLO SENZA
+* PERDERE LO STORICO PER CONSULTAZIONI FUTURE
+*
+* FILIALE.CPY NON HA UN CAMPO DATA/STATO CHIUSA, QUINDI IL
+* "CUTOFF" NON E' UNA DATA MA L'ELENCO DEI CODICI DA
+* ARCHIVIARE, SCELTO DALL'OPERATORE UNO ALLA VOLTA
+*
+ ENVIRONMENT DIVISION.
+*
+ SOURCE-COMPUTER. IBM-PC.
+ OBJECT-COMPUTER. IBM-PC.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+* MASTER ATTIVO DELLE FILIALI
+     SELECT PRIMOF   ASSIGN TO 'AUTO.IDX'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE IS DYNAMIC
+     RECORD KEY COD-FILIALE
+     STATUS WS-STATUS.
+* STORICO DELLE FILIALI ARCHIVIATE
+     SELECT STORICOF ASSIGN TO 'AUTOHIST.IDX'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE IS DYNAMIC
+     RECORD KEY COD-FILIALE-H
+     STATUS WS-STATUS-H.
+
+************************************************************
+*                       DATA DIVISION
+************************************************************
+ DATA DIVISION.
+ FILE SECTION.
+ FD   PRIMOF
+      DATA RECORD IS REC-PRIMOF.
+ 01 REC-PRIMOF.
+    COPY FILIALE.
+ FD   STORICOF
+      DATA RECORD IS REC-STORICO.
+ 01 REC-STORICO.
+    COPY FILIALE REPLACING ==COD-FILIALE==  BY ==COD-FILIALE-H==
+                           ==DESC-FILIALE== BY ==DESC-FILIALE-H==.
+
+************************************************************
+*                WORKING-STORAGE SECTION
+************************************************************
+ WORKING-STORAGE SECTION.
+ 01   WS-PRIMOF.
+      COPY FILIALE REPLACING ==COD-FILIALE==  BY ==WS-COD-FILIALE==
+                             ==DESC-FILIALE== BY ==WS-DESC-FILIALE==.
+ 01   WS-STATUS        PIC XX.
+ 01   WS-STATUS-H      PIC XX.
+ 01   FINE-PGM         PIC X VALUE SPACES.
+ 01   GIA-ARCHIVIATA   PIC 9 VALUE 0.
+*****************************************************
+* CONTATORI DI RIEPILOGO A FINE ARCHIVIAZIONE        *
+*****************************************************
+ 01   TOTALE-ARCHIVIATE PIC 9(5) VALUE 0.
+ 01   TOTALE-NON-TROVATE PIC 9(5) VALUE 0.
+************************************************************
+*                PROCEDURE DIVISION
+************************************************************
+ PROCEDURE DIVISION.
+
+ MAIN-LINE.
+      PERFORM APERTURA THRU FINE-APERTURA.
+      PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-PGM = 'S'.
+      PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+      GOBACK.
+
+ APERTURA.
+     OPEN I-O PRIMOF.
+     OPEN I-O STORICOF.
+     IF WS-STATUS NOT = '00' OR WS-STATUS-H NOT = '00'
+          DISPLAY 'ERRORE APERTURA AUTO.IDX: ' WS-STATUS
+               ' AUTOHIST.IDX: ' WS-STATUS-H
+          MOVE 'S' TO FINE-PGM
+     END-IF.
+ FINE-APERTURA.
+      EXIT.
+*****************************************************
+* CHIEDE UN CODICE FILIALE ALLA VOLTA E LO SPOSTA DA *
+* AUTO.IDX AD AUTOHIST.IDX; 0 PER FERMARE            *
+*****************************************************
+ ELABORA.
+     DISPLAY 'CODICE FILIALE DA ARCHIVIARE (0 PER FERMARE): '.
+     ACCEPT WS-COD-FILIALE.
+     IF WS-COD-FILIALE = 0
+          MOVE 'S' TO FINE-PGM
+     ELSE
+          PERFORM ARCHIVIA THRU FINE-ARCHIVIA
+     END-IF.
+ FINE-ELABORA.
+      EXIT.
+ ARCHIVIA.
+     MOVE 0 TO GIA-ARCHIVIATA.
+     MOVE WS-COD-FILIALE TO COD-FILIALE.
+     READ PRIMOF INTO WS-PRIMOF INVALID KEY
+          DISPLAY 'FILIALE NON TROVATA SU AUTO.IDX'
+          ADD 1 TO TOTALE-NON-TROVATE
+     NOT INVALID KEY
+          MOVE WS-COD-FILIALE  TO COD-FILIALE-H
+          MOVE WS-DESC-FILIALE TO DESC-FILIALE-H
+          WRITE REC-STORICO INVALID KEY
+                DISPLAY 'GIA PRESENTE SU AUTOHIST.IDX: ' WS-STATUS-H
+                MOVE 1 TO GIA-ARCHIVIATA
+          END-WRITE
+          IF GIA-ARCHIVIATA = 0
+               DELETE PRIMOF
+                    INVALID KEY
+                         DISPLAY 'ERRORE CANCELLAZIONE AUTO.IDX: '
+                                 WS-STATUS
+                    NOT INVALID KEY
+                         DISPLAY 'FILIALE ' WS-COD-FILIALE
+                                 ' ARCHIVIATA'
+                         ADD 1 TO TOTALE-ARCHIVIATE
+               END-DELETE
+          END-IF
+     END-READ.
+ FINE-ARCHIVIA.
+      EXIT.
+ CHIUSURA.
+     DISPLAY 'TOTALE FILIALI ARCHIVIATE: ' TOTALE-ARCHIVIATE.
+     DISPLAY 'TOTALE CODICI NON TROVATI: ' TOTALE-NON-TROVATE.
+     CLOSE PRIMOF.
+     CLOSE STORICOF.
+     MOVE 0 TO RETURN-CODE.
+ FINE-CHIUSURA.
+      EXIT.
