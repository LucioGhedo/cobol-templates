@@ -15,12 +15,19 @@
      SELECT PRIMOF   ASSIGN TO 'ABITANTI.TXT'
      ORGANIZATION IS SEQUENTIAL
      ACCESS MODE IS SEQUENTIAL.
-* OUTPUT FILE 
+* FILE DI LAVORO PER L'ORDINAMENTO (SORT) PER CITTA
+     SELECT SORTFILE ASSIGN TO 'ABITANTI.SRT'.
+* ABITANTI.TXT ORDINATO PER CITTA, USATO DAL CONTROL BREAK
+     SELECT WORKF    ASSIGN TO 'ABITANTI-ORD.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+* OUTPUT FILE
+     SELECT REPORTF  ASSIGN TO 'CITTAREP.TXT'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
 
-     
-  
 ************************************************************
-*                       DATA DIVISION                       
+*                       DATA DIVISION
 ************************************************************
  DATA DIVISION.
  FILE SECTION.
@@ -28,7 +35,19 @@
 *      LABEL RECORD IS OMITTED
       DATA RECORD IS REC-PRIMOF.
  01 REC-PRIMOF  PIC X(30).
- 
+ SD   SORTFILE
+      DATA RECORD IS SD-ABITANTI.
+ 01 SD-ABITANTI.
+      05 SD-CITTA          PIC X(10).
+      05 SD-NOME           PIC X(10).
+      05 SD-COGNOME        PIC X(10).
+ FD   WORKF
+      DATA RECORD IS REC-WORKF.
+ 01 REC-WORKF  PIC X(30).
+ FD   REPORTF
+      DATA RECORD IS REC-REPORT.
+ 01 REC-REPORT  PIC X(30).
+
 ************************************************************
 *                WORKING-STORAGE SECTION                     
 ************************************************************
@@ -42,75 +61,116 @@
 
 *                
     
- 01 FINE-FILE PIC X VALUE SPACES. 
- 01 WS-CITTA                PIC X(10) VALUE SPACES.  
- 01 WS-COGNOME               PIC X(10) VALUE SPACES. 
- 
+ 01 FINE-FILE PIC X VALUE SPACES.
+ 01 WS-CITTA                PIC X(10) VALUE SPACES.
+ 01 WS-COGNOME               PIC X(10) VALUE SPACES.
+ 01 WS-NOME                  PIC X(10) VALUE SPACES.
+ 01 TOTALE                   PIC 9(5)  VALUE 0.
+ 01 TOTALE-EDIT              PIC ZZZZ9.
+
 ************************************************************
 *                PROCEDURE DIVISION                    
 ************************************************************
  PROCEDURE DIVISION.    
       
  MAIN-LINE.
+      PERFORM ORDINA-FILE THRU FINE-ORDINA-FILE.
       PERFORM APERTURA THRU FINE-APERTURA.
       PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
       PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
+
       STOP RUN.
- 
- APERTURA.  
- 
-     OPEN INPUT PRIMOF.
-       
-     READ PRIMOF INTO WS-PRIMOF AT END 
+* IL CONTROL BREAK RICHIEDE ABITANTI.TXT IN ORDINE DI CITTA;
+* SI ORDINA QUI PRIMA DI LEGGERLO, INVECE DI PRETENDERE CHE
+* IL FILE ARRIVI GIA' ORDINATO
+ ORDINA-FILE.
+     SORT SORTFILE
+          ON ASCENDING KEY SD-CITTA
+          USING PRIMOF
+          GIVING WORKF.
+ FINE-ORDINA-FILE.
+      EXIT.
+ APERTURA.
+
+     OPEN INPUT WORKF.
+     OPEN OUTPUT REPORTF.
+
+     READ WORKF INTO WS-ABITANTI AT END
           MOVE 'S' TO FINE-FILE
-          DISPLAY 'FILE PRIMOF VUOTO'  
+          DISPLAY 'FILE PRIMOF VUOTO'
           NOT AT END
-               MOVE CITTA          TO WS-CODCLI
+               MOVE CITTA          TO WS-CITTA
                MOVE COGNOME        TO WS-COGNOME
-     END-READ     . 
-          
- FINE-APERTURA.   
+               MOVE NOME           TO WS-NOME
+               MOVE 1              TO TOTALE
+     END-READ     .
+
+ FINE-APERTURA.
       EXIT.
-* RICORDATI DI CONTROLLARE COSA FARE PER IL PRIMO RECORD
- ELABORA.    
-    
-      IF CODCLI = WS-CODCLI
-         PERFORM STESSA-CITTA  THRU FINE-STESSA-CITTA
-      ELSE   
-          PERFORM NUOVA-CITTA  THRU FINE-NUOVA-CITTA 
-      END-IF.   
-      
-     
-      READ PRIMOF INTO WS-PRIMOF AT END MOVE 'S' TO FINE-FILE.   
-      
- FINE-ELABORA.    
+* IL PRIMO RECORD E' GIA' STATO CONTATO IN APERTURA, QUINDI QUI SI
+* LEGGE PRIMA IL RECORD SUCCESSIVO E SOLO QUELLO SI CONFRONTA CON
+* WS-CITTA, INVECE DI RICONTARE IL RECORD GIA' CONTATO IN APERTURA
+ ELABORA.
+
+      READ WORKF INTO WS-ABITANTI AT END
+           MOVE 'S' TO FINE-FILE
+      NOT AT END
+           IF CITTA = WS-CITTA
+                PERFORM STESSA-CITTA  THRU FINE-STESSA-CITTA
+           ELSE
+                PERFORM NUOVA-CITTA  THRU FINE-NUOVA-CITTA
+           END-IF
+      END-READ.
+
+ FINE-ELABORA.
       EXIT.
-* 
- STESSO-CLIENTE.
+*
+ STESSA-CITTA.
+
+     ADD 1 TO TOTALE.
 
- 
- FINE-STESSO-CLIENTE.
+ FINE-STESSA-CITTA.
       EXIT.
 *
  NUOVA-CITTA.
      DISPLAY 'CITTA = '   WS-CITTA.
      DISPLAY 'COGNOME = ' WS-COGNOME.
      DISPLAY ' TOTALE = '  TOTALE.
+     PERFORM SCRIVI-RIGA-REPORT THRU FINE-SCRIVI-RIGA-REPORT.
      MOVE CITTA               TO WS-CITTA.
      MOVE COGNOME             TO WS-COGNOME.
      MOVE NOME                TO WS-NOME.
- 
+     MOVE 1                   TO TOTALE.
+
  FINE-NUOVA-CITTA.
       EXIT.
+*****************************************************
+* SCRIVE SU CITTAREP.TXT UNA RIGA CON LA CITTA E IL *
+* TOTALE ABITANTI APPENA CHIUSI DAL CONTROL BREAK   *
+*****************************************************
+ SCRIVI-RIGA-REPORT.
+     MOVE TOTALE TO TOTALE-EDIT.
+     MOVE SPACES TO REC-REPORT.
+     STRING WS-CITTA  DELIMITED BY SPACE
+            ' '       DELIMITED BY SIZE
+            TOTALE-EDIT DELIMITED BY SIZE
+            INTO REC-REPORT
+     END-STRING.
+     WRITE REC-REPORT.
+ FINE-SCRIVI-RIGA-REPORT.
+      EXIT.
 *
- CHIUSURA. 
-     DISPLAY 'CODCLI = ' WS-CODCLI.
-     DISPLAY 'COGNOME = ' WS-COGNOME.
-     DISPLAY  'TOTALE = '  TOTALE. 
-     
-     CLOSE PRIMOF.
-          
-           
- FINE-CHIUSURA.    
+ CHIUSURA.
+     IF WS-CITTA NOT = SPACES
+          DISPLAY 'CITTA = '   WS-CITTA
+          DISPLAY 'COGNOME = ' WS-COGNOME
+          DISPLAY  'TOTALE = '  TOTALE
+          PERFORM SCRIVI-RIGA-REPORT THRU FINE-SCRIVI-RIGA-REPORT
+     END-IF.
+
+     CLOSE WORKF.
+     CLOSE REPORTF.
+
+
+ FINE-CHIUSURA.
       EXIT.
\ No newline at end of file
