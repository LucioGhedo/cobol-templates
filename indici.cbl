@@ -1,92 +1,282 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. INDICI.
- AUTHOR. LORELLA
- DATE-WRITTEN. 21/10/2022
-* QUESTO E' UN COMMENTO
-*
- ENVIRONMENT DIVISION.  
-* 
- SOURCE-COMPUTER. IBM-PC.
- OBJECT-COMPUTER. IBM-PC.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.   
-* INPUT FILE 
-
-     SELECT PRIMOF   ASSIGN TO 'FILIALI.IDX'
-     ORGANIZATION IS INDEXED
-     ACCESS MODE IS DYNAMIC
-     RECORD KEY COD-FILIALE
-     STATUS WS-STATUS.
-* OUTPUT FILE 
-
-     
-*
-  
-************************************************************
-*                       DATA DIVISION                       
-************************************************************
- DATA DIVISION.
- FILE SECTION.
- FD   PRIMOF
-*      LABEL RECORD IS OMITTED
-      DATA RECORD IS REC-PRIMOF.
- 01 REC-PRIMOF.
-    05 COD-FILIALE   PIC 9(4).
-    05 DESC-FILIALE  PIC X(16). 
-
-************************************************************
-*                WORKING-STORAGE SECTION                     
-************************************************************
-
- WORKING-STORAGE SECTION.   
- 01   WS-PRIMOF.
-      05 WS-COD-FILIALE   PIC 9(4).
-      05 WS-DESC-FILIALE  PIC X(16).
-      
- 
- 01 WS-STATUS PIC XX.   
- 01 FINE-FILE PIC X VALUE SPACES.
-************************************************************
-*                PROCEDURE DIVISION                    
-************************************************************
- PROCEDURE DIVISION.    
-      
- MAIN-LINE.
-      PERFORM APERTURA THRU FINE-APERTURA.
-*      PERFORM ELABORA THRU FINE-ELABORA UNTIL FINE-FILE = 'S'.
-      PERFORM CHIUSURA THRU FINE-CHIUSURA.
-      
-      STOP RUN.
- 
- APERTURA.  
- 
-     OPEN I-O PRIMOF.
-     MOVE 1001   TO COD-FILIALE.
-     READ PRIMOF INTO WS-PRIMOF INVALID KEY
-          
-          DISPLAY 'ERRORE'
-          DISPLAY WS-STATUS 
-     NOT INVALID KEY     
-           DISPLAY 'RECORD LETTO'     
-           DISPLAY WS-PRIMOF. 
-     MOVE 9999   TO COD-FILIALE.
-     READ PRIMOF INTO WS-PRIMOF INVALID KEY
-          
-          DISPLAY 'ERRORE'
-          DISPLAY WS-STATUS
-     NOT INVALID KEY     
-            DISPLAY 'RECORD LETTO'     
-            DISPLAY WS-PRIMOF.
-          
- FINE-APERTURA.   
-      EXIT.
-* 
-
-* 
- CHIUSURA. 
- 
-     CLOSE PRIMOF.
-            
-           
- FINE-CHIUSURA.    
-      EXIT.
\ No newline at end of file
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. INDICI.
+ AUTHOR. LORELLA
+ DATE-WRITTEN. 21/10/2022
+* QUESTO E' UN COMMENTO
+*
+* MODIFICHE:
+* - I CODICI FILIALE NON SONO PIU' CABLATI (1001/9999): VENGONO
+*   RICHIESTI A RUN TIME, UNO PER VOLTA, FINO A 0000
+*
+ ENVIRONMENT DIVISION.
+*
+ SOURCE-COMPUTER. IBM-PC.
+ OBJECT-COMPUTER. IBM-PC.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+* INPUT FILE
+
+     SELECT PRIMOF   ASSIGN TO 'FILIALI.IDX'
+     ORGANIZATION IS INDEXED
+     ACCESS MODE IS DYNAMIC
+     RECORD KEY COD-FILIALE
+     STATUS WS-STATUS.
+* OUTPUT FILE
+* LOG DELLE ECCEZIONI DI FILE STATUS, CONDIVISO CON CRUD
+     SELECT EXCF     ASSIGN TO 'EXCEPTION.LOG'
+     ORGANIZATION IS SEQUENTIAL
+     ACCESS MODE IS SEQUENTIAL.
+
+
+*
+
+************************************************************
+*                       DATA DIVISION
+************************************************************
+ DATA DIVISION.
+ FILE SECTION.
+ FD   PRIMOF
+*      LABEL RECORD IS OMITTED
+      DATA RECORD IS REC-PRIMOF.
+ 01 REC-PRIMOF.
+    COPY FILIALE.
+*****************************************************
+* RECORD DI ECCEZIONE: DATA/ORA, PROGRAMMA,         *
+* OPERAZIONE, CODICE FILIALE, FILE STATUS           *
+*****************************************************
+ FD   EXCF
+      DATA RECORD IS REC-EXC.
+ 01 REC-EXC           PIC X(70).
+
+************************************************************
+*                WORKING-STORAGE SECTION
+************************************************************
+
+ WORKING-STORAGE SECTION.
+ 01   WS-PRIMOF.
+      COPY FILIALE REPLACING ==COD-FILIALE== BY ==WS-COD-FILIALE==
+                             ==DESC-FILIALE== BY ==WS-DESC-FILIALE==.
+
+
+ 01 WS-STATUS PIC XX.
+ 01 WS-MESSAGGIO PIC X(40).
+ 01 FINE-FILE PIC X VALUE SPACES.
+ 01 FINE-RICHIESTE PIC X VALUE SPACES.
+*****************************************************
+* CAMPI PER LA MODALITA DI CONSULTAZIONE PER RANGE  *
+*****************************************************
+ 01 MODO            PIC 9 VALUE 1.
+ 01 COD-FILIALE-DA   PIC 9(4).
+ 01 COD-FILIALE-A    PIC 9(4).
+*****************************************************
+* CAMPI PER IL REPORT DEI CODICI MANCANTI           *
+*****************************************************
+* GAP-COD E' VOLUTAMENTE UNA CIFRA PIU' LARGO DI COD-FILIALE-A
+* (9(4)): DEVE POTER SUPERARE 9999 PER FAR TERMINARE IL CICLO
+* QUANDO IL RANGE ARRIVA FINO AL CODICE MASSIMO, SENZA ANDARE
+* IN OVERFLOW SU ADD 1 TO GAP-COD E GIRARE A 0000 ALL'INFINITO
+ 01 GAP-COD          PIC 9(5).
+ 01 GAP-MANCANTI      PIC 9(4) VALUE 0.
+*****************************************************
+* CAMPI DI SUPPORTO PER IL LOG EXCEPTION.LOG        *
+*****************************************************
+ 01   EXC-PROGRAMMA   PIC X(8)  VALUE 'INDICI'.
+ 01   EXC-OP          PIC X(16).
+ 01   EXC-DATE        PIC 9(6).
+ 01   EXC-TIME        PIC 9(8).
+*****************************************************
+* OPEN-OK E' IMPOSTATO SOLO IN APERTURA E NON VIENE  *
+* PIU' TOCCATO: WS-STATUS DA SOLO NON BASTA PERCHE'  *
+* GAP-PROVA LO SPORCA DI PROPOSITO AD OGNI CODICE    *
+* MANCANTE, ANCHE QUANDO INDICI STA FUNZIONANDO BENE *
+*****************************************************
+ 01   OPEN-OK         PIC X VALUE 'S'.
+*****************************************************
+* DEFAULT DEL RANGE CODICI QUANDO INDICI E' LANCIATO *
+* DA NOTTURNO.CBL SENZA OPERATORE (STESSI VALORI CHE *
+* ERANO CABLATI PRIMA DI RENDERLI PARAMETRICI)       *
+*****************************************************
+ 01   DEFAULT-COD-DA  PIC 9(4) VALUE 1001.
+ 01   DEFAULT-COD-A   PIC 9(4) VALUE 9999.
+************************************************************
+*                LINKAGE SECTION
+************************************************************
+ LINKAGE SECTION.
+ 01   MODO-CHIAMATA   PIC X.
+************************************************************
+*                PROCEDURE DIVISION
+************************************************************
+ PROCEDURE DIVISION USING MODO-CHIAMATA.
+
+ MAIN-LINE.
+      PERFORM APERTURA THRU FINE-APERTURA.
+      IF MODO-CHIAMATA = 'N'
+           PERFORM GAP-REPORT-BATCH THRU FINE-GAP-REPORT-BATCH
+      ELSE
+           DISPLAY 'MODALITA: 1 RICERCA SINGOLI CODICI, 2 RANGE DI'
+           ' CODICI, 3 REPORT CODICI MANCANTI'
+           ACCEPT MODO
+           EVALUATE MODO
+                WHEN 2
+                     PERFORM RANGE-BROWSE THRU FINE-RANGE-BROWSE
+                WHEN 3
+                     PERFORM GAP-REPORT THRU FINE-GAP-REPORT
+                WHEN OTHER
+                     MOVE SPACES TO FINE-RICHIESTE
+                     PERFORM ELABORA THRU FINE-ELABORA
+                          UNTIL FINE-RICHIESTE = 'S'
+           END-EVALUATE
+      END-IF.
+      PERFORM CHIUSURA THRU FINE-CHIUSURA.
+
+      GOBACK.
+
+ APERTURA.
+
+     MOVE 'S' TO OPEN-OK.
+     OPEN I-O PRIMOF.
+     OPEN EXTEND EXCF.
+     IF WS-STATUS NOT = '00'
+          DISPLAY 'ERRORE APERTURA FILIALI.IDX: ' WS-STATUS
+          MOVE 'APERTURA' TO EXC-OP
+          PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+          MOVE 'N' TO OPEN-OK
+     END-IF.
+
+ FINE-APERTURA.
+      EXIT.
+*****************************************************
+* CHIEDE UN CODICE FILIALE E LO LEGGE DA FILIALI.IDX;
+* 0000 TERMINA LE RICHIESTE                         *
+*****************************************************
+ ELABORA.
+     DISPLAY 'CODICE FILIALE DA VERIFICARE (0000 PER FINIRE)'.
+     ACCEPT WS-COD-FILIALE.
+     IF WS-COD-FILIALE = 0
+          MOVE 'S' TO FINE-RICHIESTE
+     ELSE
+          MOVE WS-COD-FILIALE TO COD-FILIALE
+          READ PRIMOF INTO WS-PRIMOF INVALID KEY
+
+               DISPLAY 'ERRORE'
+               DISPLAY WS-STATUS
+               CALL 'STATMSG' USING WS-STATUS WS-MESSAGGIO
+               DISPLAY WS-MESSAGGIO
+               MOVE 'ELABORA-READ' TO EXC-OP
+               PERFORM SCRIVI-ECCEZIONE THRU FINE-SCRIVI-ECCEZIONE
+          NOT INVALID KEY
+                DISPLAY 'RECORD LETTO'
+                DISPLAY WS-PRIMOF
+          END-READ
+     END-IF.
+ FINE-ELABORA.
+      EXIT.
+*****************************************************
+* ESEGUE UNA START SUL CODICE BASSO E POI LEGGE IN  *
+* SEQUENZA (READ NEXT) FINO AL CODICE ALTO INCLUSO, *
+* PER OTTENERE UN ELENCO DI UN RANGE DI FILIALI     *
+*****************************************************
+ RANGE-BROWSE.
+     DISPLAY 'CODICE FILIALE INIZIALE'.
+     ACCEPT COD-FILIALE-DA.
+     DISPLAY 'CODICE FILIALE FINALE'.
+     ACCEPT COD-FILIALE-A.
+     MOVE COD-FILIALE-DA TO COD-FILIALE.
+     MOVE SPACES TO FINE-FILE.
+     START PRIMOF KEY IS NOT LESS THAN COD-FILIALE
+           INVALID KEY
+                MOVE 'S' TO FINE-FILE
+                DISPLAY 'NESSUNA FILIALE NEL RANGE RICHIESTO'.
+     PERFORM RANGE-RIGA THRU FINE-RANGE-RIGA UNTIL FINE-FILE = 'S'.
+ FINE-RANGE-BROWSE.
+     EXIT.
+ RANGE-RIGA.
+     READ PRIMOF NEXT RECORD INTO WS-PRIMOF AT END
+          MOVE 'S' TO FINE-FILE
+     NOT AT END
+          IF WS-COD-FILIALE > COD-FILIALE-A
+               MOVE 'S' TO FINE-FILE
+          ELSE
+               DISPLAY WS-PRIMOF
+          END-IF
+     END-READ.
+ FINE-RANGE-RIGA.
+     EXIT.
+*****************************************************
+* PROVA UNA READ PER OGNI CODICE DEL RANGE RICHIESTO*
+* E STAMPA SOLO I CODICI ASSENTI DA FILIALI.IDX     *
+*****************************************************
+ GAP-REPORT.
+     DISPLAY 'CODICE INIZIALE DEL RANGE ATTESO'.
+     ACCEPT COD-FILIALE-DA.
+     DISPLAY 'CODICE FINALE DEL RANGE ATTESO'.
+     ACCEPT COD-FILIALE-A.
+     PERFORM GAP-REPORT-RANGE THRU FINE-GAP-REPORT-RANGE.
+ FINE-GAP-REPORT.
+     EXIT.
+*****************************************************
+* COME GAP-REPORT, MA SUL RANGE DI DEFAULT E SENZA   *
+* CHIEDERE NULLA ALL'OPERATORE: E' LA MODALITA' CHE  *
+* USA NOTTURNO.CBL, CHE NON PUO' FARE ACCEPT         *
+*****************************************************
+ GAP-REPORT-BATCH.
+     MOVE DEFAULT-COD-DA TO COD-FILIALE-DA.
+     MOVE DEFAULT-COD-A  TO COD-FILIALE-A.
+     PERFORM GAP-REPORT-RANGE THRU FINE-GAP-REPORT-RANGE.
+ FINE-GAP-REPORT-BATCH.
+     EXIT.
+ GAP-REPORT-RANGE.
+     MOVE COD-FILIALE-DA TO GAP-COD.
+     MOVE 0 TO GAP-MANCANTI.
+     PERFORM GAP-PROVA THRU FINE-GAP-PROVA
+           UNTIL GAP-COD > COD-FILIALE-A.
+     DISPLAY 'TOTALE CODICI MANCANTI: ' GAP-MANCANTI.
+ FINE-GAP-REPORT-RANGE.
+     EXIT.
+ GAP-PROVA.
+     MOVE GAP-COD TO COD-FILIALE.
+     READ PRIMOF INTO WS-PRIMOF INVALID KEY
+          DISPLAY 'MANCANTE: ' GAP-COD
+          ADD 1 TO GAP-MANCANTI
+     END-READ.
+     ADD 1 TO GAP-COD.
+ FINE-GAP-PROVA.
+     EXIT.
+*****************************************************
+* SCRIVE SU EXCEPTION.LOG UN FILE STATUS DIVERSO DA *
+* '00'; EXC-OP DEVE ESSERE IMPOSTATO DAL CHIAMANTE  *
+*****************************************************
+ SCRIVI-ECCEZIONE.
+     ACCEPT EXC-DATE FROM DATE.
+     ACCEPT EXC-TIME FROM TIME.
+     MOVE SPACES TO REC-EXC.
+     STRING EXC-DATE       DELIMITED BY SIZE
+            '-'             DELIMITED BY SIZE
+            EXC-TIME        DELIMITED BY SIZE
+            ' '             DELIMITED BY SIZE
+            EXC-PROGRAMMA   DELIMITED BY SPACE
+            ' OP='          DELIMITED BY SIZE
+            EXC-OP          DELIMITED BY SPACE
+            ' COD='         DELIMITED BY SIZE
+            COD-FILIALE     DELIMITED BY SIZE
+            ' STATUS='      DELIMITED BY SIZE
+            WS-STATUS       DELIMITED BY SIZE
+            INTO REC-EXC
+     END-STRING.
+     WRITE REC-EXC.
+ FINE-SCRIVI-ECCEZIONE.
+     EXIT.
+*
+ CHIUSURA.
+
+     IF OPEN-OK = 'S'
+          MOVE 0 TO RETURN-CODE
+     ELSE
+          MOVE 4 TO RETURN-CODE
+     END-IF.
+     CLOSE PRIMOF.
+     CLOSE EXCF.
+
+
+ FINE-CHIUSURA.
+      EXIT.
