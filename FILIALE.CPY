@@ -0,0 +1,7 @@
+*****************************************************
+* LAYOUT DEL RECORD FILIALE, COMUNE A CRUD E INDICI *
+* (AUTO.IDX E FILIALI.IDX CONDIVIDONO LO STESSO     *
+* TRACCIATO)                                        *
+*****************************************************
+    05 COD-FILIALE   PIC 9(4).
+    05 DESC-FILIALE  PIC X(16).
